@@ -0,0 +1,17 @@
+001000**----------------------------------------------------------------*
+001010**  EXCEPTREC.CPY                                                 *
+001020**  RECORD LAYOUT FOR THE EXCEPTIONS LISTING - INPUT RECORDS      *
+001030**  THAT FAILED EDIT (BAD EMPLOYEE NUMBER, GRADE CODE OR A NON-   *
+001040**  NUMERIC/ZERO SALARY FIELD).  SHARED BY Program1 (WHICH       *
+001050**  WRITES IT) AND Program2 (WHICH READS IT FOR THE RECONCILI-   *
+001060**  ATION REPORT) SO THE TWO NEVER DRIFT APART.                   *
+001070**  WRITTEN  - 2026-08-08  RLW                                    *
+001080**----------------------------------------------------------------*
+001090 01  EXCEPT-REC.
+001100     05  FILLER                  PIC X(03).
+001110     05  EXCP-EMP-NB             PIC X(05).
+001120     05  FILLER                  PIC XX.
+001130     05  EXCP-EMP-NAME           PIC X(20).
+001140     05  FILLER                  PIC XX.
+001150     05  EXCP-REASON             PIC X(40).
+001160     05  FILLER                  PIC X(06).
