@@ -0,0 +1,331 @@
+001000 IDENTIFICATION DIVISION.
+001010 PROGRAM-ID. Program2 AS "EmployeeSalary.Program2".
+001020 AUTHOR. R L WHITFIELD.
+001030 INSTALLATION. PAYROLL SYSTEMS - EMPLOYEE SALARY.
+001040 DATE-WRITTEN. 2026-08-08.
+001050 DATE-COMPILED.
+001060*----------------------------------------------------------------
+001070*MODIFICATION HISTORY
+001080*----------------------------------------------------------------
+001090*DATE        INIT  DESCRIPTION
+001100*----------  ----  ---------------------------------------------
+001110*2026-08-08  RLW   ORIGINAL PROGRAM - INDEPENDENT CONTROL REPORT
+001120*                  THAT RECONCILES INPUTEMP AGAINST THE PAYROLL
+001130*                  RUN'S OWN GL EXTRACT AND EXCEPTIONS LISTING BY
+001140*                  RECORD COUNT AND EMPLOYEE-NUMBER HASH TOTAL.
+001150 
+001160 ENVIRONMENT DIVISION.
+001170 INPUT-OUTPUT SECTION.
+001180 FILE-CONTROL.
+001190     SELECT INPUTFILE ASSIGN TO "INPUTEMP"
+001200         ORGANIZATION IS LINE SEQUENTIAL.
+001210     SELECT GLFILE ASSIGN TO "GLEXTRCT"
+001220         ORGANIZATION IS LINE SEQUENTIAL.
+001230     SELECT EXCPFILE ASSIGN TO "EXCPRPT"
+001240         ORGANIZATION IS LINE SEQUENTIAL.
+001250     SELECT RECONFILE ASSIGN TO "RECONRPT"
+001260         ORGANIZATION IS LINE SEQUENTIAL.
+001270 
+001280 DATA DIVISION.
+001290 FILE SECTION.
+001300 
+001310*----------------------------------------------------------------
+001320*PAYROLL INPUT - SAME LAYOUT AS PROGRAM1'S EmployeeRecord.  ONLY
+001330*THE EMPLOYEE NUMBER IS NEEDED HERE, SO THE REST OF THE RECORD
+001340*IS CARRIED AS FILLER.
+001350*----------------------------------------------------------------
+001360 FD  INPUTFILE.
+001370 01  CTL-INPUT-REC.
+001380     05  CTL-IN-EMP-NB           PIC X(05).
+001390     05  FILLER                  PIC X(75).
+001400 
+001410*----------------------------------------------------------------
+001420*GL EXTRACT - SEE GLEXTRACT.CPY, THE SAME COPYBOOK Program1 USES
+001430*TO WRITE THIS FILE, SO THE TWO PROGRAMS CAN NEVER DRIFT APART.
+001440*THIS IS THE MACHINE-READABLE COUNTERPART OF THE PRINTED PAYROLL
+001450*REPORT, SO IT IS WHAT GETS RECONCILED INSTEAD OF THE EDITED
+001452*PRINT LINES.
+001455*----------------------------------------------------------------
+001460 FD  GLFILE.
+001465     COPY GLEXTRACT REPLACING ==GL-EXTRACT-REC== BY ==CTL-GL-REC==
+001466         ==GL-EMP-NB== BY ==CTL-GL-EMP-NB==
+001467         ==GL-NEW-SALARY== BY ==CTL-GL-NEW-SALARY==
+001468         ==GL-NEW-DUES== BY ==CTL-GL-NEW-DUES==
+001469         ==GL-NEW-INSU== BY ==CTL-GL-NEW-INSU==.
+001500
+001510*----------------------------------------------------------------
+001520*EXCEPTIONS LISTING - SEE EXCEPTREC.CPY, THE SAME COPYBOOK
+001530*Program1 USES TO WRITE THIS FILE, SO THE TWO PROGRAMS CAN NEVER
+001540*DRIFT APART.  THE FIRST SEVEN RECORDS ARE ALWAYS THE BANNER/
+001545*COLUMN-HEADING BLOCK WRITTEN BY Program1'S
+001550*1500-WRITE-EXCEPTION-HEADER, SO THEY ARE SKIPPED BY RECORD
+001555*NUMBER RATHER THAN BY CONTENT.
+001560*----------------------------------------------------------------
+001570 FD  EXCPFILE.
+001575     COPY EXCEPTREC REPLACING ==EXCEPT-REC== BY ==CTL-EXCP-REC==
+001576         ==EXCP-EMP-NB== BY ==CTL-EXCP-EMP-NB==
+001577         ==EXCP-EMP-NAME== BY ==CTL-EXCP-NAME==
+001578         ==EXCP-REASON== BY ==CTL-EXCP-REASON==.
+001580
+001630*----------------------------------------------------------------
+001640*RECONCILIATION REPORT - ONE LINE PER FIGURE, PLUS THE OVERALL
+001650*PASS/FAIL RESULT AT THE BOTTOM.
+001660*----------------------------------------------------------------
+001670 FD  RECONFILE.
+001680 01  CTL-RECON-REC.
+001690     05  CTL-RPT-LABEL           PIC X(40).
+001700     05  CTL-RPT-VALUE           PIC Z(08)9.
+001710     05  FILLER                  PIC X(29).
+001720 
+001730 WORKING-STORAGE SECTION.
+001740 
+001750*----------------------------------------------------------------
+001760*SWITCHES
+001770*----------------------------------------------------------------
+001780 01  CTL-SWITCHES.
+001790     05  CTL-INPUT-EOF-SW        PIC X(01) VALUE 'N'.
+001800         88  INPUT-EOF                   VALUE 'Y'.
+001810     05  CTL-GL-EOF-SW           PIC X(01) VALUE 'N'.
+001820         88  GL-EOF                      VALUE 'Y'.
+001830     05  CTL-EXCP-EOF-SW         PIC X(01) VALUE 'N'.
+001840         88  EXCP-EOF                    VALUE 'Y'.
+001850     05  CTL-COUNTS-MATCH-SW     PIC X(01) VALUE 'N'.
+001860         88  COUNTS-MATCH                VALUE 'Y'.
+001870     05  CTL-HASH-MATCH-SW       PIC X(01) VALUE 'N'.
+001880         88  HASH-TOTALS-MATCH           VALUE 'Y'.
+001890 
+001900*----------------------------------------------------------------
+001910*ACCUMULATORS
+001920*----------------------------------------------------------------
+001930 01  CTL-ACCUMULATORS.
+001940     05  CTL-INPUT-COUNT         PIC 9(09) COMP VALUE ZERO.
+001950     05  CTL-INPUT-HASH          PIC 9(09) COMP VALUE ZERO.
+001960     05  CTL-GL-COUNT            PIC 9(09) COMP VALUE ZERO.
+001970     05  CTL-GL-HASH             PIC 9(09) COMP VALUE ZERO.
+001980     05  CTL-EXCP-REC-COUNT      PIC 9(09) COMP VALUE ZERO.
+001990     05  CTL-EXCP-HDR-COUNT      PIC 9(09) COMP VALUE ZERO.
+002000     05  CTL-EXCP-DATA-COUNT     PIC 9(09) COMP VALUE ZERO.
+002010     05  CTL-EXCP-HASH           PIC 9(09) COMP VALUE ZERO.
+002020     05  CTL-EXPECTED-TOTAL      PIC 9(09) COMP VALUE ZERO.
+002030     05  CTL-COMBINED-HASH       PIC 9(09) COMP VALUE ZERO.
+002040 
+002050 01  CTL-NUMERIC-TEST-FLD    PIC 9(05).
+002060 
+002070*----------------------------------------------------------------
+002080*NUMBER OF BANNER/COLUMN-HEADING RECORDS WRITTEN BY PROGRAM1'S
+002090*1500-WRITE-EXCEPTION-HEADER AHEAD OF THE EXCEPTION DATA RECORDS.
+002100*----------------------------------------------------------------
+002110 01  CTL-EXCP-HDR-LINES      PIC 9(09) COMP VALUE 7.
+002120 
+002130 PROCEDURE DIVISION.
+002140 
+002150*=================================================================
+002160*0000-MAIN-CONTROL
+002170*RUNS THE THREE INDEPENDENT PASSES, THEN RECONCILES THE TOTALS.
+002180*=================================================================
+002190 0000-MAIN-CONTROL.
+002200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002210     PERFORM 2000-PROCESS-INPUT-FILE THRU 2000-EXIT.
+002220     PERFORM 3000-PROCESS-GL-FILE THRU 3000-EXIT.
+002230     PERFORM 4000-PROCESS-EXCEPTION-FILE THRU 4000-EXIT.
+002240     PERFORM 5000-RECONCILE-AND-REPORT THRU 5000-EXIT.
+002250     PERFORM 9000-TERMINATE-RUN THRU 9000-EXIT.
+002260     STOP RUN.
+002270 
+002280*=================================================================
+002290*1000-INITIALIZE
+002300*OPENS ALL FOUR FILES FOR THE RUN.
+002310*=================================================================
+002320 1000-INITIALIZE.
+002330     OPEN INPUT INPUTFILE.
+002340     OPEN INPUT GLFILE.
+002350     OPEN INPUT EXCPFILE.
+002360     OPEN OUTPUT RECONFILE.
+002370 1000-EXIT.
+002380     EXIT.
+002390 
+002400*=================================================================
+002410*2000-PROCESS-INPUT-FILE
+002420*COUNTS EVERY RECORD ON THE PAYROLL INPUT FILE AND ACCUMULATES A
+002430*HASH TOTAL OF THE NUMERIC EMPLOYEE NUMBERS ON IT.  A NON-NUMERIC
+002440*EMPLOYEE NUMBER STILL COUNTS TOWARD THE RECORD COUNT BUT CANNOT
+002450*BE ADDED INTO THE HASH TOTAL.
+002460*=================================================================
+002470 2000-PROCESS-INPUT-FILE.
+002480     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.
+002490     PERFORM 2200-ACCUMULATE-INPUT-RECORD THRU 2200-EXIT
+002500         UNTIL INPUT-EOF.
+002510 2000-EXIT.
+002520     EXIT.
+002530 
+002540 2100-READ-INPUT-RECORD.
+002550     READ INPUTFILE
+002560         AT END MOVE 'Y' TO CTL-INPUT-EOF-SW
+002570     END-READ.
+002580 2100-EXIT.
+002590     EXIT.
+002600 
+002610 2200-ACCUMULATE-INPUT-RECORD.
+002620     ADD 1 TO CTL-INPUT-COUNT.
+002630     IF CTL-IN-EMP-NB IS NUMERIC
+002640         MOVE CTL-IN-EMP-NB TO CTL-NUMERIC-TEST-FLD
+002650         ADD CTL-NUMERIC-TEST-FLD TO CTL-INPUT-HASH
+002660     END-IF.
+002670     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.
+002680 2200-EXIT.
+002690     EXIT.
+002700 
+002710*=================================================================
+002720*3000-PROCESS-GL-FILE
+002730*COUNTS AND HASHES THE GL EXTRACT - THE MACHINE-READABLE RECORD
+002740*OF WHICH EMPLOYEES THE PAYROLL RUN ACTUALLY PAID A NEW RATE TO.
+002750*=================================================================
+002760 3000-PROCESS-GL-FILE.
+002770     PERFORM 3100-READ-GL-RECORD THRU 3100-EXIT.
+002780     PERFORM 3200-ACCUMULATE-GL-RECORD THRU 3200-EXIT
+002790         UNTIL GL-EOF.
+002800 3000-EXIT.
+002810     EXIT.
+002820 
+002830 3100-READ-GL-RECORD.
+002840     READ GLFILE
+002850         AT END MOVE 'Y' TO CTL-GL-EOF-SW
+002860     END-READ.
+002870 3100-EXIT.
+002880     EXIT.
+002890 
+002900 3200-ACCUMULATE-GL-RECORD.
+002910     ADD 1 TO CTL-GL-COUNT.
+002920     IF CTL-GL-EMP-NB IS NUMERIC
+002930         MOVE CTL-GL-EMP-NB TO CTL-NUMERIC-TEST-FLD
+002940         ADD CTL-NUMERIC-TEST-FLD TO CTL-GL-HASH
+002950     END-IF.
+002960     PERFORM 3100-READ-GL-RECORD THRU 3100-EXIT.
+002970 3200-EXIT.
+002980     EXIT.
+002990 
+003000*=================================================================
+003010*4000-PROCESS-EXCEPTION-FILE
+003020*SKIPS THE FIXED SEVEN-RECORD BANNER/COLUMN-HEADING BLOCK AT THE
+003030*TOP OF THE EXCEPTIONS LISTING, THEN COUNTS AND HASHES EVERY
+003040*EXCEPTION DATA RECORD BEHIND IT.
+003050*=================================================================
+003060 4000-PROCESS-EXCEPTION-FILE.
+003070     PERFORM 4100-READ-EXCP-RECORD THRU 4100-EXIT.
+003080     PERFORM 4200-ACCUMULATE-EXCP-RECORD THRU 4200-EXIT
+003090         UNTIL EXCP-EOF.
+003100 4000-EXIT.
+003110     EXIT.
+003120 
+003130 4100-READ-EXCP-RECORD.
+003140     READ EXCPFILE
+003150         AT END MOVE 'Y' TO CTL-EXCP-EOF-SW
+003160     END-READ.
+003170 4100-EXIT.
+003180     EXIT.
+003190 
+003200 4200-ACCUMULATE-EXCP-RECORD.
+003210     ADD 1 TO CTL-EXCP-REC-COUNT.
+003220     IF CTL-EXCP-REC-COUNT > CTL-EXCP-HDR-LINES
+003230         ADD 1 TO CTL-EXCP-DATA-COUNT
+003240         IF CTL-EXCP-EMP-NB IS NUMERIC
+003250             MOVE CTL-EXCP-EMP-NB TO CTL-NUMERIC-TEST-FLD
+003260             ADD CTL-NUMERIC-TEST-FLD TO CTL-EXCP-HASH
+003270         END-IF
+003280     ELSE
+003290         ADD 1 TO CTL-EXCP-HDR-COUNT
+003300     END-IF.
+003310     PERFORM 4100-READ-EXCP-RECORD THRU 4100-EXIT.
+003320 4200-EXIT.
+003330     EXIT.
+003340 
+003350*=================================================================
+003360*5000-RECONCILE-AND-REPORT
+003370*COMPARES THE PAYROLL INPUT AGAINST THE GL EXTRACT PLUS THE
+003380*EXCEPTIONS LISTING - EVERY INPUT RECORD MUST END UP ON EXACTLY
+003390*ONE OF THE TWO - AND WRITES THE PASS/FAIL CONTROL REPORT.
+003400*=================================================================
+003410 5000-RECONCILE-AND-REPORT.
+003420     COMPUTE CTL-EXPECTED-TOTAL =
+003430         CTL-GL-COUNT + CTL-EXCP-DATA-COUNT.
+003440     COMPUTE CTL-COMBINED-HASH =
+003450         CTL-GL-HASH + CTL-EXCP-HASH.
+003460     IF CTL-INPUT-COUNT = CTL-EXPECTED-TOTAL
+003470         MOVE 'Y' TO CTL-COUNTS-MATCH-SW
+003480     END-IF.
+003490     IF CTL-INPUT-HASH = CTL-COMBINED-HASH
+003500         MOVE 'Y' TO CTL-HASH-MATCH-SW
+003510     END-IF.
+003520     PERFORM 5100-WRITE-RECON-LINE THRU 5100-EXIT.
+003530 5000-EXIT.
+003540     EXIT.
+003550 
+003560 5100-WRITE-RECON-LINE.
+003570     MOVE SPACES TO CTL-RECON-REC.
+003580     MOVE 'PAYROLL CONTROL / RECONCILIATION RPT' TO CTL-RPT-LABEL.
+003590     WRITE CTL-RECON-REC AFTER ADVANCING 1 LINE.
+003600     MOVE SPACES TO CTL-RECON-REC.
+003610     WRITE CTL-RECON-REC AFTER ADVANCING 1 LINE.
+003620     MOVE SPACES TO CTL-RECON-REC.
+003630     MOVE 'INPUT RECORDS READ' TO CTL-RPT-LABEL.
+003640     MOVE CTL-INPUT-COUNT TO CTL-RPT-VALUE.
+003650     WRITE CTL-RECON-REC AFTER ADVANCING 1 LINE.
+003660     MOVE SPACES TO CTL-RECON-REC.
+003670     MOVE 'GL EXTRACT RECORDS WRITTEN' TO CTL-RPT-LABEL.
+003680     MOVE CTL-GL-COUNT TO CTL-RPT-VALUE.
+003690     WRITE CTL-RECON-REC AFTER ADVANCING 1 LINE.
+003700     MOVE SPACES TO CTL-RECON-REC.
+003710     MOVE 'EXCEPTION RECORDS WRITTEN' TO CTL-RPT-LABEL.
+003720     MOVE CTL-EXCP-DATA-COUNT TO CTL-RPT-VALUE.
+003730     WRITE CTL-RECON-REC AFTER ADVANCING 1 LINE.
+003740     MOVE SPACES TO CTL-RECON-REC.
+003750     MOVE 'EXPECTED TOTAL (GL + EXCEPTIONS)' TO CTL-RPT-LABEL.
+003760     MOVE CTL-EXPECTED-TOTAL TO CTL-RPT-VALUE.
+003770     WRITE CTL-RECON-REC AFTER ADVANCING 1 LINE.
+003780     MOVE SPACES TO CTL-RECON-REC.
+003790     IF COUNTS-MATCH
+003800         MOVE 'RECORD COUNTS - MATCH' TO CTL-RPT-LABEL
+003810     ELSE
+003820         MOVE 'RECORD COUNTS - MISMATCH' TO CTL-RPT-LABEL
+003830     END-IF.
+003840     WRITE CTL-RECON-REC AFTER ADVANCING 1 LINE.
+003850     MOVE SPACES TO CTL-RECON-REC.
+003860     WRITE CTL-RECON-REC AFTER ADVANCING 1 LINE.
+003870     MOVE SPACES TO CTL-RECON-REC.
+003880     MOVE 'INPUT EMPLOYEE NUMBER HASH TOTAL' TO CTL-RPT-LABEL.
+003890     MOVE CTL-INPUT-HASH TO CTL-RPT-VALUE.
+003900     WRITE CTL-RECON-REC AFTER ADVANCING 1 LINE.
+003910     MOVE SPACES TO CTL-RECON-REC.
+003920     MOVE 'GL + EXCEPTION HASH TOTAL' TO CTL-RPT-LABEL.
+003930     MOVE CTL-COMBINED-HASH TO CTL-RPT-VALUE.
+003940     WRITE CTL-RECON-REC AFTER ADVANCING 1 LINE.
+003950     MOVE SPACES TO CTL-RECON-REC.
+003960     IF HASH-TOTALS-MATCH
+003970         MOVE 'HASH TOTALS - MATCH' TO CTL-RPT-LABEL
+003980     ELSE
+003990         MOVE 'HASH TOTALS - MISMATCH' TO CTL-RPT-LABEL
+004000     END-IF.
+004010     WRITE CTL-RECON-REC AFTER ADVANCING 1 LINE.
+004020     MOVE SPACES TO CTL-RECON-REC.
+004030     WRITE CTL-RECON-REC AFTER ADVANCING 1 LINE.
+004040     MOVE SPACES TO CTL-RECON-REC.
+004050     IF COUNTS-MATCH AND HASH-TOTALS-MATCH
+004060         MOVE 'OVERALL RECONCILIATION - PASS' TO CTL-RPT-LABEL
+004070     ELSE
+004080         MOVE 'OVERALL RECONCILIATION - FAIL' TO CTL-RPT-LABEL
+004090     END-IF.
+004100     WRITE CTL-RECON-REC AFTER ADVANCING 1 LINE.
+004110 5100-EXIT.
+004120     EXIT.
+004130 
+004140*=================================================================
+004150*9000-TERMINATE-RUN
+004160*=================================================================
+004170 9000-TERMINATE-RUN.
+004180     CLOSE INPUTFILE.
+004190     CLOSE GLFILE.
+004200     CLOSE EXCPFILE.
+004210     CLOSE RECONFILE.
+004220 9000-EXIT.
+004230     EXIT.
+004240 
