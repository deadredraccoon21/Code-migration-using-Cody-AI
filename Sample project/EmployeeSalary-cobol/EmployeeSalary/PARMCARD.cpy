@@ -0,0 +1,14 @@
+001000**----------------------------------------------------------------*
+001010**  PARMCARD.CPY                                                  *
+001020**  RECORD LAYOUT FOR THE JOB-START PARAMETER CARD.  LETS THE     *
+001030**  PAYROLL CYCLE BE RE-RUN IN DIFFERENT MODES AND AT DIFFERENT   *
+001040**  CHECKPOINT INTERVALS WITHOUT A RECOMPILE.                     *
+001050**  WRITTEN  - 2026-08-08  RLW                                    *
+001060**----------------------------------------------------------------*
+001070 01  PARM-CARD-REC.
+001080     05  PARM-REPORT-MODE        PIC X(01).
+001090**        'D' = DETAIL ORDER (INPUT FILE SEQUENCE)
+001100**        'S' = SORTED BY SALARY INCREASE, DESCENDING
+001110     05  PARM-CHECKPOINT-INTVL   PIC 9(05).
+001120**        NUMBER OF INPUT RECORDS BETWEEN CHECKPOINTS
+001130     05  FILLER                  PIC X(20).
