@@ -0,0 +1,25 @@
+001000**----------------------------------------------------------------*
+001010**  CHECKPT.CPY                                                   *
+001020**  RECORD LAYOUT FOR THE RESTART CHECKPOINT FILE.  HOLDS THE     *
+001030**  EMPLOYEE NUMBER OF THE LAST INPUT RECORD SUCCESSFULLY         *
+001040**  PROCESSED SO A RERUN AFTER AN ABEND CAN SKIP AHEAD INSTEAD    *
+001050**  OF REPROCESSING THE WHOLE FILE FROM RECORD ONE.               *
+001060**  WRITTEN  - 2026-08-08  RLW                                    *
+001070**----------------------------------------------------------------*
+001080 01  CHKPT-REC.
+001090     05  CHKPT-LAST-EMP-NB       PIC X(05).
+001100     05  CHKPT-STATUS            PIC X(01).
+001110**        'R' = RUN IN PROGRESS   'C' = RUN COMPLETED NORMALLY
+001120     05  CHKPT-LAST-SEQ-NO       PIC 9(06).
+001130**        WS-SEQ-NO AS OF THE LAST CHECKPOINT, SO A RESTARTED
+001140**        RUN'S DETAIL RECORDS CONTINUE THE SAME SEQUENCE
+001150     05  CHKPT-EXCP-COUNT        PIC 9(06).
+001160**        WS-EXCEPTION-COUNT AS OF THE LAST CHECKPOINT
+001165     05  CHKPT-HIST-COUNT        PIC 9(06).
+001167**        WS-HIST-BASE-COUNT AS OF THE LAST CHECKPOINT - HOW MANY
+001168**        RECORDS WERE ON HISTORYFILE BEFORE THIS JOB'S REPORT-
+001169**        WRITING PASS STARTED, SO A RESTART CAN TRIM BACK ANY
+001170**        HISTORY RECORDS THIS RUN ALREADY WROTE BEFORE THE ABEND
+001172**        INSTEAD OF DUPLICATING THEM WHEN THE PASS REPRODUCES
+001174**        ITS OUTPUT FROM SCRATCH
+001176     05  FILLER                  PIC X(02).
