@@ -1,142 +1,1214 @@
-       IDENTIFICATION DIVISION.
-       program-id. Program1 as "EmployeeSalary.Program1".
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.  SELECT inputFile assign to "E:\COBOL Stuff\EmployeeSalary\InputEmployees.txt"
-                                  organization is line sequential.
-                      SELECT outputFile assign to "E:\COBOL Stuff\EmployeeSalary\OutputFile.txt"
-                                      organization is line sequential.
-       DATA DIVISION.
-       FILE SECTION.
-       FD inputFile.
-       01 EmployeeRecord.
-         05 EmpNbIn picture XXXXX.
-         05 EmpName picture X(20).
-         05 picture X(4) value spaces.
-         05 AnnualSalaryIn picture 9(6).
-         05 picture x(13) value spaces.
-         05 EmpDues picture 999v99.
-         05 EmpInsuIn picture 999v99.
-         05 picture x(22) value spaces.
-       FD outputFile.
-       01 Print-Rec.
-         05 picture X(3).
-         05 EmpNbOut picture X(5).
-         05 picture XX.
-         05 EmpNameOut picture X(20).
-         05 picture xx.
-         05 OldSalary picture ZZZZZ9.
-         05 picture x.
-         05 NewSalary picture ZZZZZZ9.
-         05 picture XX.
-         05 OldDues picture ZZZ.99.
-         05 picture x.
-         05 NewDues picture ZZZZ.99.
-         05 picture xx.
-         05 OldInsu picture ZZZ.99.
-         05 picture x.
-         05 NewInsu picture ZZZZ.99.
-       WORKING-STORAGE SECTION.
-
-       01 VoidLine picture X(80) value spaces.
-
-       01 WS-CURRENT-DATE-DATA.
-         05 WS-CURRENT-DATE.
-           10 WS-CURRENT-YEAR PIC 9(04).
-           10 WS-CURRENT-MONTH PIC 9(02).
-           10 WS-CURRENT-DAY PIC 9(02).
-
-       01 HEADER.
-         05 picture x(21) value spaces.
-         05 headerTitle picture x(25) value 'PAYROLL REPORT'.
-         05 picture x(21) value spaces.
-         05 Ws_Date.
-           10 day1 picture xx.
-           10 picture x value '/'.
-           10 month picture xx.
-           10 picture x value '/'.
-           10 year picture xxxx.
-         05 picture x value spaces.
-
-       01 miniTitles1.
-         05 picture x value spaces.
-         05 emp picture x(8) value 'EMPLOYEE'.
-         05 picture x(9) value spaces.
-         05 nam picture XXXX value 'NAME'.
-         05 picture x(11) value spaces.
-         05 old picture x(3) value 'OLD'.
-         05 picture x(5) value spaces.
-         05 ne picture x(3) value 'NEW'.
-         05 picture x(5) value spaces.
-         05 old picture x(3) value 'OLD'.
-         05 picture x(5) value spaces.
-         05 ne picture x(3) value 'NEW'.
-         05 picture x(5) value spaces.
-         05 old picture x(3) value 'OLD'.
-         05 picture x(5) value spaces.
-         05 ne picture x(3) value 'NEW'.
-         05 picture xxxx value spaces.
-
-       01 miniTitles2.
-         05 picture xxxx value spaces.
-         05 picture x(3) value 'NO.'.
-         05 picture x(25).
-         05 picture x(6) value 'SALARY'.
-         05 picture x value spaces.
-         05 picture x(6) value 'SALARY'.
-         05 picture xxx value spaces.
-         05 picture xxxx value 'DUES'.
-         05 picture xxxx value spaces.
-         05 picture xxxx value 'DUES'.
-         05 picture xxx value spaces.
-         05 picture x(6) value 'INSUR.'.
-         05 picture xx value spaces.
-         05 picture x(6) value 'INSUR.'.
-
-       01 ARE-THERE-MORE-RECORDS picture XXX value 'YES'.
-
-       procedure division.
-       100-MAIN-MODULE.
-           open input inputFile
-             output outputFile
-           move VoidLine to Print-Rec
-           write Print-Rec
-             after advancing 5 lines
-           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE-DATA.
-           move WS-CURRENT-DAY to day1
-           move WS-CURRENT-MONTH to month
-           move WS-CURRENT-YEAR to year
-           move HEADER to Print-Rec
-           write Print-Rec
-           move miniTitles1 to Print-Rec
-           write Print-Rec
-           after advancing 2 lines
-           move miniTitles2 to Print-Rec
-           write Print-Rec
-           move VoidLine to Print-Rec
-           write Print-Rec
-           perform until ARE-THERE-MORE-RECORDS = 'NO'
-               read inputFile
-                   at end
-                       move 'NO' to ARE-THERE-MORE-RECORDS
-                   not at end
-                       perform 200-REST-OF-PROCESS
-               end-read
-           end-perform
-           close inputFile
-             outputFile
-           stop run.
-       200-REST-OF-PROCESS.
-           move spaces to Print-Rec
-           move EmpNbIn to EmpNbOut
-           move EmpName to EmpNameOut
-           move AnnualSalaryIn to OldSalary
-           COMPUTE NewSalary rounded = AnnualSalaryIn * .07 + AnnualSalaryIn
-           move EmpDues to OldDues
-           COMPUTE NewDues rounded = EmpDues * .04 + EmpDues
-           move EmpInsuIn to OldInsu
-           COMPUTE NewInsu rounded = EmpInsuIn * .03 + EmpInsuIn
-           write Print-Rec
-           
-       end program Program1.
-       
\ No newline at end of file
+001000 IDENTIFICATION DIVISION.
+001010 PROGRAM-ID. Program1 AS "EmployeeSalary.Program1".
+001020 AUTHOR. R L WHITFIELD.
+001030 INSTALLATION. PAYROLL SYSTEMS - EMPLOYEE SALARY.
+001040 DATE-WRITTEN. 2019-03-11.
+001050 DATE-COMPILED.
+001060*----------------------------------------------------------------
+001070*MODIFICATION HISTORY
+001080*----------------------------------------------------------------
+001090*DATE        INIT  DESCRIPTION
+001100*----------  ----  ---------------------------------------------
+001110*2019-03-11  JDM   ORIGINAL PROGRAM - FLAT RAISE PERCENTAGES FOR
+001120*                  SALARY, DUES AND INSURANCE.
+001130*2026-08-08  RLW   GRADE/CATEGORY RATE TABLE REPLACES THE FLAT
+001140*                  RAISE PERCENTAGES - SEE GRADERAT/RATETAB.
+001150*2026-08-08  RLW   ADDED CONTROL-TOTAL TRAILER TO THE PAYROLL
+001160*                  REPORT (EMPLOYEE COUNT, OLD/NEW SALARY TOTALS,
+001170*                  TOTAL DUES/INSURANCE INCREASE).
+001180*2026-08-08  RLW   ADDED PAGE BREAKS WITH REPEATING COLUMN
+001190*                  HEADINGS AND A PAGE NUMBER ON THE HEADER LINE.
+001200*2026-08-08  RLW   ADDED INPUT EDITING - RECORDS WITH A BAD EMP
+001210*                  NUMBER, GRADE CODE OR A NON-NUMERIC/ZERO SALARY
+001220*                  FIELD NOW GO TO THE EXCEPTIONS LISTING INSTEAD
+001230*                  OF THE PAYROLL REPORT.
+001240*2026-08-08  RLW   ADDED THE GL EXTRACT FILE (GLEXTRCT) FOR THE
+001250*                  FINANCE UPLOAD - UNEDITED EMP NO/SALARY/DUES/
+001260*                  INSURANCE, ONE RECORD PER EMPLOYEE.
+001270*2026-08-08  RLW   ADDED THE RAISE-HISTORY FILE (RAISEHST) - ONE
+001280*                  DATED RECORD PER EMPLOYEE PER RUN, OPENED
+001290*                  EXTEND SO HISTORY ACCUMULATES ACROSS CYCLES.
+001300*2026-08-08  RLW   ADDED A SORT STEP BETWEEN THE EDIT/COMPUTE PASS
+001310*                  AND THE REPORT-WRITING PASS SO THE REPORT CAN
+001320*                  BE PRODUCED IN INPUT SEQUENCE (DETAIL) OR IN
+001330*                  DESCENDING SALARY-INCREASE SEQUENCE (MANAGEMENT
+001340*                  REVIEW), CONTROLLED BY PARM-REPORT-MODE.
+001350*2026-08-08  RLW   RAISE PERCENTAGES AND REPORT MODE NO LONGER
+001360*                  COMPILED IN - GR-SALARY-PCT/GR-DUES-PCT/
+001370*                  GR-INSUR-PCT COME FROM GRADERAT AND
+001380*                  PARM-REPORT-MODE/PARM-CHECKPOINT-INTVL COME
+001390*                  FROM PARMCARD, BOTH READ AT JOB START.
+001400*2026-08-08  RLW   ADDED CHECKPOINT/RESTART - LAST EMPLOYEE NUMBER
+001410*                  PROCESSED IS SAVED TO CHKPTFIL EVERY
+001420*                  PARM-CHECKPOINT-INTVL RECORDS SO A RERUN SKIPS
+001430*                  RECORDS ALREADY COMPLETED.
+001440*2026-08-08  RLW   FIXED RESTART LOSING THE DETAIL/EXCEPTION DATA A
+001450*                  SKIPPED RECORD ALREADY PRODUCED - DETAILWORKFILE
+001460*                  AND EXCEPTIONFILE NOW OPEN EXTEND ON A RESTART
+001470*                  INSTEAD OF BEING TRUNCATED, AND THE SEQUENCE/
+001480*                  EXCEPTION COUNTERS RESUME FROM CHKPTFIL INSTEAD
+001490*                  OF FROM ZERO.  ALSO GUARDED PARMFILE WITH A FILE
+001500*                  STATUS CHECK SO A MISSING RATEPARM DEFAULTS THE
+001510*                  SAME WAY AN EMPTY ONE DOES, INSTEAD OF ABENDING.
+001512*2026-08-09  RLW   FIXED RESTART DUPLICATING RAISEHST ENTRIES WHEN
+001513*                  THE ABEND HAPPENED DURING THE REPORT-WRITING
+001514*                  PASS - THAT PASS ALWAYS REPROCESSES THE WHOLE
+001515*                  SORTEDWORKFILE AND HISTORYFILE IS OPENED EXTEND,
+001516*                  SO A RESTARTED RUN RE-APPENDED RECORDS IT HAD
+001517*                  ALREADY WRITTEN BEFORE THE ABEND.  CHKPTFIL NOW
+001518*                  ALSO CARRIES HOW MANY RECORDS HISTORYFILE HELD
+001519*                  BEFORE THIS JOB STARTED ITS REPORT-WRITING PASS;
+001521*                  1430-TRUNCATE-HISTORY-FILE TRIMS THE FILE BACK
+001523*                  TO THAT COUNT ON A RESTART, THE SAME WAY 1420/
+001524*                  1425 ALREADY TRIM THE WORK FILES.
+001526 
+001530 ENVIRONMENT DIVISION.
+001540 INPUT-OUTPUT SECTION.
+001550 FILE-CONTROL.
+001560     SELECT INPUTFILE ASSIGN TO "INPUTEMP"
+001570         ORGANIZATION IS LINE SEQUENTIAL.
+001580     SELECT OUTPUTFILE ASSIGN TO "PAYROUT"
+001590         ORGANIZATION IS LINE SEQUENTIAL.
+001600     SELECT EXCEPTIONFILE ASSIGN TO "EXCPRPT"
+001610         ORGANIZATION IS LINE SEQUENTIAL
+001620         FILE STATUS IS WS-EXCEPTION-STATUS.
+001630     SELECT GLEXTRACTFILE ASSIGN TO "GLEXTRCT"
+001640         ORGANIZATION IS LINE SEQUENTIAL.
+001650     SELECT HISTORYFILE ASSIGN TO "RAISEHST"
+001660         ORGANIZATION IS LINE SEQUENTIAL
+001670         FILE STATUS IS WS-HISTORY-STATUS.
+001680     SELECT GRADERATEFILE ASSIGN TO "GRADERAT"
+001690         ORGANIZATION IS LINE SEQUENTIAL.
+001700     SELECT PARMFILE ASSIGN TO "RATEPARM"
+001710         ORGANIZATION IS LINE SEQUENTIAL
+001720         FILE STATUS IS WS-PARM-STATUS.
+001730     SELECT CHECKPOINTFILE ASSIGN TO "CHKPTFIL"
+001740         ORGANIZATION IS LINE SEQUENTIAL
+001750         FILE STATUS IS WS-CHECKPOINT-STATUS.
+001760     SELECT DETAILWORKFILE ASSIGN TO "DETAILWK"
+001770         ORGANIZATION IS LINE SEQUENTIAL
+001780         FILE STATUS IS WS-DETAIL-STATUS.
+001782     SELECT DETAILKEEPFILE ASSIGN TO "DTWKEEP"
+001784         ORGANIZATION IS LINE SEQUENTIAL
+001786         FILE STATUS IS WS-DTWKEEP-STATUS.
+001788     SELECT EXCPKEEPFILE ASSIGN TO "EXCPKEEP"
+001789         ORGANIZATION IS LINE SEQUENTIAL
+001790         FILE STATUS IS WS-EXCPKEEP-STATUS.
+001792     SELECT HISTORYKEEPFILE ASSIGN TO "HSTKEEP"
+001794         ORGANIZATION IS LINE SEQUENTIAL
+001796         FILE STATUS IS WS-HSTKEEP-STATUS.
+001800     SELECT SORTEDWORKFILE ASSIGN TO "SORTEDWK"
+001802         ORGANIZATION IS LINE SEQUENTIAL.
+001810     SELECT SORTWORKFILE ASSIGN TO "SRTWKFIL".
+001820 
+001830 DATA DIVISION.
+001840 FILE SECTION.
+001850 
+001860*----------------------------------------------------------------
+001870*PAYROLL INPUT - ONE RECORD PER EMPLOYEE, HAND-MAINTAINED.
+001880*EMP-GRADE-IN DRIVES THE LOOKUP INTO THE GRADE RATE TABLE BELOW
+001890*INSTEAD OF A SINGLE RAISE PERCENTAGE FOR EVERYONE.
+001900*----------------------------------------------------------------
+001910 FD  INPUTFILE.
+001920 01  EmployeeRecord.
+001930     05  EmpNbIn                 PIC X(05).
+001940     05  EmpName                 PIC X(20).
+001950     05  FILLER                  PIC X(04).
+001960     05  AnnualSalaryIn          PIC 9(06).
+001970     05  EmpGradeIn              PIC X(01).
+001980     05  FILLER                  PIC X(12).
+001990     05  EmpDues                 PIC 999V99.
+002000     05  EmpInsuIn               PIC 999V99.
+002010     05  FILLER                  PIC X(22).
+002020 
+002030*----------------------------------------------------------------
+002040*PRINTED PAYROLL REPORT.  PRINT-REC CARRIES ONE DETAIL LINE PER
+002050*EMPLOYEE; TRAILER-REC CARRIES THE CONTROL-TOTAL LINES WRITTEN
+002060*AFTER THE LAST DETAIL LINE.
+002070*----------------------------------------------------------------
+002080 FD  OUTPUTFILE.
+002090 01  Print-Rec.
+002100     05  FILLER                  PIC X(03).
+002110     05  EmpNbOut                PIC X(05).
+002120     05  FILLER                  PIC XX.
+002130     05  EmpNameOut              PIC X(20).
+002140     05  FILLER                  PIC XX.
+002150     05  OldSalary                PIC ZZZZZ9.
+002160     05  FILLER                  PIC X.
+002170     05  NewSalary                PIC ZZZZZZ9.
+002180     05  FILLER                  PIC XX.
+002190     05  OldDues                  PIC ZZZ.99.
+002200     05  FILLER                  PIC X.
+002210     05  NewDues                  PIC ZZZZ.99.
+002220     05  FILLER                  PIC XX.
+002230     05  OldInsu                  PIC ZZZ.99.
+002240     05  FILLER                  PIC X.
+002250     05  NewInsu                  PIC ZZZZ.99.
+002260 01  TRAILER-REC.
+002270     05  FILLER                  PIC X(05).
+002280     05  TR-LABEL                PIC X(35).
+002290     05  FILLER                  PIC XX.
+002300     05  TR-AMOUNT                PIC ZZZ,ZZZ,ZZ9.99.
+002310     05  TR-COUNT REDEFINES TR-AMOUNT
+002320         PIC ZZZ,ZZ9.
+002330     05  FILLER                  PIC X(10).
+002340
+002350*----------------------------------------------------------------
+002360*EXCEPTIONS LISTING - INPUT RECORDS THAT FAILED EDIT (BAD
+002370*EMPLOYEE NUMBER, GRADE CODE OR A NON-NUMERIC/ZERO SALARY FIELD)
+002380*GO HERE INSTEAD OF ONTO THE PAYROLL REPORT.  SEE EXCEPTREC.CPY -
+002390*SHARED WITH Program2 SO THE TWO CAN NEVER DRIFT APART.
+002400*----------------------------------------------------------------
+002410 FD  EXCEPTIONFILE.
+002420     COPY EXCEPTREC.
+002430
+002500*----------------------------------------------------------------
+002510*GL EXTRACT - FIXED-WIDTH, UNEDITED.  PICKED UP DIRECTLY BY THE
+002520*FINANCE GL UPLOAD SO NOBODY RETYPES NUMBERS OFF THE PRINTED
+002530*REPORT.  SEE GLEXTRACT.CPY - SHARED WITH Program2 SO THE TWO
+002535*CAN NEVER DRIFT APART.
+002540*----------------------------------------------------------------
+002550 FD  GLEXTRACTFILE.
+002560     COPY GLEXTRACT.
+002570
+002620*----------------------------------------------------------------
+002630*RAISE-HISTORY FILE - ONE DATED RECORD PER EMPLOYEE PER RUN,
+002640*APPENDED (OPEN EXTEND) SO THE FILE ACCUMULATES AN AUDIT TRAIL
+002650*ACROSS PAYROLL CYCLES INSTEAD OF BEING OVERWRITTEN EACH RUN.
+002660*----------------------------------------------------------------
+002670 FD  HISTORYFILE.
+002680 01  HIST-REC.
+002690     05  HIST-EMP-NB             PIC X(05).
+002700     05  HIST-EFFECTIVE-DT       PIC X(08).
+002710     05  HIST-OLD-SALARY         PIC 9(06).
+002720     05  HIST-NEW-SALARY         PIC 9(07).
+002730     05  HIST-OLD-DUES           PIC 9(03)V99.
+002740     05  HIST-NEW-DUES           PIC 9(04)V99.
+002750     05  HIST-OLD-INSU           PIC 9(03)V99.
+002760     05  HIST-NEW-INSU           PIC 9(04)V99.
+002770 
+002780*----------------------------------------------------------------
+002790*GRADE/CATEGORY RATE TABLE FILE - READ ONCE AT JOB START AND
+002800*LOADED INTO GRADE-RATE-TABLE BELOW.  SEE RATETAB.CPY.
+002810*----------------------------------------------------------------
+002820 FD  GRADERATEFILE.
+002830     COPY RATETAB.
+002840 
+002850*----------------------------------------------------------------
+002860*JOB-START PARAMETER CARD - REPORT MODE AND CHECKPOINT INTERVAL.
+002870*SEE PARMCARD.CPY.
+002880*----------------------------------------------------------------
+002890 FD  PARMFILE.
+002900     COPY PARMCARD.
+002910 
+002920*----------------------------------------------------------------
+002930*RESTART CHECKPOINT FILE.  SEE CHECKPT.CPY.
+002940*----------------------------------------------------------------
+002950 FD  CHECKPOINTFILE.
+002960     COPY CHECKPT.
+002970 
+002980*----------------------------------------------------------------
+002990*UNSORTED DETAIL WORK FILE - ONE RECORD PER EDITED, COMPUTED
+003000*EMPLOYEE, WRITTEN DURING THE EDIT/COMPUTE PASS AND CONSUMED BY
+003010*THE SORT STEP (SEE 3000-SORT-DETAIL-RECORDS).
+003020*----------------------------------------------------------------
+003030 FD  DETAILWORKFILE.
+003040 01  DTW-DETAIL-REC.
+003050     05  DTW-SEQ-NO              PIC 9(06).
+003060     05  DTW-EMP-NB              PIC X(05).
+003070     05  DTW-EMP-NAME            PIC X(20).
+003080     05  DTW-GRADE-CODE          PIC X(01).
+003090     05  DTW-OLD-SALARY          PIC 9(06).
+003100     05  DTW-NEW-SALARY          PIC 9(07).
+003110     05  DTW-OLD-DUES            PIC 9(03)V99.
+003120     05  DTW-NEW-DUES            PIC 9(04)V99.
+003130     05  DTW-OLD-INSU            PIC 9(03)V99.
+003140     05  DTW-NEW-INSU            PIC 9(04)V99.
+003150     05  DTW-INCREASE            PIC 9(07).
+003152
+003154*----------------------------------------------------------------
+003156*DETAIL WORK "KEEP" FILE - SCRATCH COPY OF DETAILWORKFILE USED BY
+003158*1420-TRUNCATE-DETAIL-WORK-FILE TO DROP ANY DETAIL RECORD BEYOND
+003160*CHKPT-LAST-SEQ-NO BEFORE A RESTARTED RUN RESUMES APPENDING, SO A
+003162*RECORD WRITTEN AFTER THE LAST CHECKPOINT BUT BEFORE THE ABEND
+003164*DOESN'T GET DUPLICATED.  SAME SHAPE AS DETAILWORKFILE.
+003166*----------------------------------------------------------------
+003168 FD  DETAILKEEPFILE.
+003170 01  DTWK-DETAIL-REC.
+003172     05  DTWK-SEQ-NO             PIC 9(06).
+003174     05  DTWK-EMP-NB             PIC X(05).
+003176     05  DTWK-EMP-NAME           PIC X(20).
+003178     05  DTWK-GRADE-CODE         PIC X(01).
+003180     05  DTWK-OLD-SALARY         PIC 9(06).
+003182     05  DTWK-NEW-SALARY         PIC 9(07).
+003184     05  DTWK-OLD-DUES           PIC 9(03)V99.
+003186     05  DTWK-NEW-DUES           PIC 9(04)V99.
+003188     05  DTWK-OLD-INSU           PIC 9(03)V99.
+003190     05  DTWK-NEW-INSU           PIC 9(04)V99.
+003192     05  DTWK-INCREASE           PIC 9(07).
+003194
+003196*----------------------------------------------------------------
+003198*EXCEPTIONS LISTING "KEEP" FILE - SCRATCH COPY OF EXCEPTIONFILE
+003200*USED BY 1425-TRUNCATE-EXCEPTION-FILE THE SAME WAY.  KEEPS THE
+003202*SEVEN-LINE BANNER (SEE EXCEPTREC.CPY/PROGRAM2'S
+003204*CTL-EXCP-HDR-LINES) PLUS THE FIRST CHKPT-EXCP-COUNT DATA LINES,
+003206*DROPPING ANY EXCEPTION RECORD BEYOND THE LAST CHECKPOINT.  A
+003208*PLAIN PIC X(78) IS ENOUGH SINCE THIS FILE IS NEVER MORE THAN A
+003210*PASS-THROUGH COPY OF EXCEPT-REC.
+003212*----------------------------------------------------------------
+003214 FD  EXCPKEEPFILE.
+003216 01  EXCPK-REC                  PIC X(78).
+003218
+003220*----------------------------------------------------------------
+003222*RAISE-HISTORY "KEEP" FILE - SCRATCH COPY OF HISTORYFILE USED BY
+003224*1430-TRUNCATE-HISTORY-FILE TO DROP ANY RECORD THIS JOB'S PASS 2
+003226*ALREADY WROTE BEFORE AN ABEND, SO A RESTART'S REPRODUCED PASS 2
+003228*DOESN'T DUPLICATE THEM.  SAME SHAPE AS HISTORYFILE.
+003230*----------------------------------------------------------------
+003232 FD  HISTORYKEEPFILE.
+003234 01  HSTK-REC.
+003236     05  HSTK-EMP-NB             PIC X(05).
+003238     05  HSTK-EFFECTIVE-DT       PIC X(08).
+003240     05  HSTK-OLD-SALARY         PIC 9(06).
+003242     05  HSTK-NEW-SALARY         PIC 9(07).
+003244     05  HSTK-OLD-DUES           PIC 9(03)V99.
+003246     05  HSTK-NEW-DUES           PIC 9(04)V99.
+003248     05  HSTK-OLD-INSU           PIC 9(03)V99.
+003250     05  HSTK-NEW-INSU           PIC 9(04)V99.
+003252 
+003254*----------------------------------------------------------------
+003256*SORTED WORK FILE - SAME SHAPE AS DETAILWORKFILE, PRODUCED BY
+003258*THE SORT STEP AND READ BY THE REPORT-WRITING PASS.
+003260*----------------------------------------------------------------
+003262 FD  SORTEDWORKFILE.
+003264 01  SOW-DETAIL-REC.
+003266     05  SOW-SEQ-NO              PIC 9(06).
+003268     05  SOW-EMP-NB              PIC X(05).
+003270     05  SOW-EMP-NAME            PIC X(20).
+003272     05  SOW-GRADE-CODE          PIC X(01).
+003274     05  SOW-OLD-SALARY          PIC 9(06).
+003276     05  SOW-NEW-SALARY          PIC 9(07).
+003278     05  SOW-OLD-DUES            PIC 9(03)V99.
+003280     05  SOW-NEW-DUES            PIC 9(04)V99.
+003282     05  SOW-OLD-INSU            PIC 9(03)V99.
+003284     05  SOW-NEW-INSU            PIC 9(04)V99.
+003286     05  SOW-INCREASE            PIC 9(07).
+003288 
+003290*----------------------------------------------------------------
+003292*SORT WORK FILE - DW-INCREASE IS THE KEY FOR THE MANAGEMENT-
+003294*REVIEW COPY OF THE REPORT (DESCENDING DOLLAR INCREASE); DW-SEQ-
+003296*NO IS THE KEY THAT PRESERVES INPUT-FILE ORDER FOR THE NORMAL
+003298*DETAIL COPY.
+003300*----------------------------------------------------------------
+003302 SD  SORTWORKFILE.
+003304 01  SRW-DETAIL-REC.
+003306     05  SRW-SEQ-NO              PIC 9(06).
+003308     05  SRW-EMP-NB              PIC X(05).
+003310     05  SRW-EMP-NAME            PIC X(20).
+003312     05  SRW-GRADE-CODE          PIC X(01).
+003314     05  SRW-OLD-SALARY          PIC 9(06).
+003316     05  SRW-NEW-SALARY          PIC 9(07).
+003318     05  SRW-OLD-DUES            PIC 9(03)V99.
+003320     05  SRW-NEW-DUES            PIC 9(04)V99.
+003322     05  SRW-OLD-INSU            PIC 9(03)V99.
+003324     05  SRW-NEW-INSU            PIC 9(04)V99.
+003326     05  SRW-INCREASE            PIC 9(07).
+003540 
+003550 WORKING-STORAGE SECTION.
+003560 
+003570 01  VoidLine                    PIC X(78) VALUE SPACES.
+003580 
+003590 01  WS-CURRENT-DATE-DATA.
+003600     05  WS-CURRENT-DATE.
+003610         10  WS-CURRENT-YEAR         PIC 9(04).
+003620         10  WS-CURRENT-MONTH        PIC 9(02).
+003630         10  WS-CURRENT-DAY          PIC 9(02).
+003640 
+003650*----------------------------------------------------------------
+003660*PAYROLL REPORT COLUMN HEADINGS - REWRITTEN BY 4100-WRITE-REPORT-
+003670*HEADERS EVERY TIME A NEW PAGE STARTS.  HDR-PAGE-NO CARRIES THE
+003680*CURRENT PAGE NUMBER.
+003690*----------------------------------------------------------------
+003700 01  HEADER.
+003710     05  FILLER                  PIC X(21) VALUE SPACES.
+003720     05  HDR-TITLE               PIC X(25) VALUE 'PAYROLL REPORT'.
+003730     05  FILLER                  PIC X(09) VALUE SPACES.
+003740     05  HDR-DATE-GRP.
+003750         10  HDR-DAY                 PIC XX.
+003760         10  FILLER                  PIC X VALUE '/'.
+003770         10  HDR-MONTH               PIC XX.
+003780         10  FILLER                  PIC X VALUE '/'.
+003790         10  HDR-YEAR                PIC XXXX.
+003800     05  FILLER                  PIC X(04) VALUE SPACES.
+003810     05  FILLER                  PIC X(06) VALUE 'PAGE: '.
+003820     05  HDR-PAGE-NO              PIC ZZ9.
+003830 
+003840 01  miniTitles1.
+003850     05  FILLER                  PIC X VALUE SPACES.
+003860     05  FILLER                  PIC X(8) VALUE 'EMPLOYEE'.
+003870     05  FILLER                  PIC X(9) VALUE SPACES.
+003880     05  FILLER                  PIC XXXX VALUE 'NAME'.
+003890     05  FILLER                  PIC X(11) VALUE SPACES.
+003900     05  FILLER                  PIC X(3) VALUE 'OLD'.
+003910     05  FILLER                  PIC X(5) VALUE SPACES.
+003920     05  FILLER                  PIC X(3) VALUE 'NEW'.
+003930     05  FILLER                  PIC X(5) VALUE SPACES.
+003940     05  FILLER                  PIC X(3) VALUE 'OLD'.
+003950     05  FILLER                  PIC X(5) VALUE SPACES.
+003960     05  FILLER                  PIC X(3) VALUE 'NEW'.
+003970     05  FILLER                  PIC X(5) VALUE SPACES.
+003980     05  FILLER                  PIC X(3) VALUE 'OLD'.
+003990     05  FILLER                  PIC X(5) VALUE SPACES.
+004000     05  FILLER                  PIC X(3) VALUE 'NEW'.
+004010     05  FILLER                  PIC XXXX VALUE SPACES.
+004020 
+004030 01  miniTitles2.
+004040     05  FILLER                  PIC XXXX VALUE SPACES.
+004050     05  FILLER                  PIC X(3) VALUE 'NO.'.
+004060     05  FILLER                  PIC X(25) VALUE SPACES.
+004070     05  FILLER                  PIC X(6) VALUE 'SALARY'.
+004080     05  FILLER                  PIC X VALUE SPACES.
+004090     05  FILLER                  PIC X(6) VALUE 'SALARY'.
+004100     05  FILLER                  PIC XXX VALUE SPACES.
+004110     05  FILLER                  PIC XXXX VALUE 'DUES'.
+004120     05  FILLER                  PIC XXXX VALUE SPACES.
+004130     05  FILLER                  PIC XXXX VALUE 'DUES'.
+004140     05  FILLER                  PIC XXX VALUE SPACES.
+004150     05  FILLER                  PIC X(6) VALUE 'INSUR.'.
+004160     05  FILLER                  PIC XX VALUE SPACES.
+004170     05  FILLER                  PIC X(6) VALUE 'INSUR.'.
+004180 
+004190*----------------------------------------------------------------
+004200*EXCEPTIONS LISTING HEADINGS.
+004210*----------------------------------------------------------------
+004220 01  EXCP-HEADER.
+004230     05  FILLER             PIC X(21) VALUE SPACES.
+004240     05  FILLER             PIC X(18) VALUE 'EXCEPTION LISTING'.
+004250     05  FILLER             PIC X(39) VALUE SPACES.
+004260 
+004270 01  EXCP-MINI-TITLES.
+004280     05  FILLER                  PIC X(4) VALUE SPACES.
+004290     05  FILLER                  PIC X(8) VALUE 'EMPLOYEE'.
+004300     05  FILLER                  PIC X(9) VALUE SPACES.
+004310     05  FILLER                  PIC XXXX VALUE 'NAME'.
+004320     05  FILLER                  PIC X(18) VALUE SPACES.
+004330     05  FILLER                  PIC X(6) VALUE 'REASON'.
+004340     05  FILLER                  PIC X(16) VALUE SPACES.
+004350 
+004360*----------------------------------------------------------------
+004370*PROGRAM SWITCHES.
+004380*----------------------------------------------------------------
+004390 01  WS-SWITCHES.
+004400     05  WS-INPUT-EOF-SW         PIC X(01) VALUE 'N'.
+004410         88  INPUT-EOF                       VALUE 'Y'.
+004420     05  WS-GRADE-RATE-EOF-SW    PIC X(01) VALUE 'N'.
+004430         88  GRADE-RATE-EOF                  VALUE 'Y'.
+004440     05  WS-SORTED-EOF-SW        PIC X(01) VALUE 'N'.
+004450         88  SORTED-EOF                      VALUE 'Y'.
+004460     05  WS-RECORD-VALID-SW      PIC X(01) VALUE 'Y'.
+004470         88  RECORD-IS-VALID                 VALUE 'Y'.
+004480         88  RECORD-IS-INVALID               VALUE 'N'.
+004490     05  WS-RESTART-SKIP-SW      PIC X(01) VALUE 'N'.
+004500         88  SKIPPING-TO-RESTART-PT          VALUE 'Y'.
+004502     05  WS-TRUNC-EOF-SW         PIC X(01) VALUE 'N'.
+004504         88  TRUNC-EOF                       VALUE 'Y'.
+004510
+004520*----------------------------------------------------------------
+004530*GRADE/CATEGORY RATE TABLE - LOADED FROM GRADERATEFILE AT JOB
+004540*START BY 1200-LOAD-GRADE-RATE-TABLE.  REPLACES THE FLAT .07/
+004550*.04/.03 RAISE PERCENTAGES THAT USED TO BE LITERALS IN THE
+004560*COMPUTE STATEMENTS BELOW.
+004570*----------------------------------------------------------------
+004580 77  GR-TABLE-COUNT             PIC 9(02) COMP VALUE ZERO.
+004590 01  GRADE-RATE-TABLE.
+004600     05  GR-TABLE-ENTRY OCCURS 1 TO 10 TIMES
+004610             DEPENDING ON GR-TABLE-COUNT
+004620             INDEXED BY GR-IDX.
+004630         10  GR-TBL-CODE             PIC X(01).
+004640         10  GR-TBL-DESC             PIC X(15).
+004650         10  GR-TBL-SAL-PCT          PIC V999.
+004660         10  GR-TBL-DUE-PCT          PIC V999.
+004670         10  GR-TBL-INS-PCT          PIC V999.
+004680 
+004690*----------------------------------------------------------------
+004700*WORK AREA FOR THE CURRENT EMPLOYEE'S COMPUTED RAISE AMOUNTS.
+004710*----------------------------------------------------------------
+004720 01  WS-COMPUTE-AREA.
+004730     05  WS-NEW-SALARY           PIC 9(07).
+004740     05  WS-NEW-DUES             PIC 9(04)V99.
+004750     05  WS-NEW-INSU             PIC 9(04)V99.
+004760 
+004770 01  WS-EDIT-REASON             PIC X(40) VALUE SPACES.
+004780 01  WS-RESTART-EMP-NB          PIC X(05) VALUE SPACES.
+004790 01  WS-HISTORY-STATUS          PIC XX VALUE '00'.
+004800 01  WS-CHECKPOINT-STATUS       PIC XX VALUE '00'.
+004810 01  WS-PARM-STATUS             PIC XX VALUE '00'.
+004820 01  WS-DETAIL-STATUS           PIC XX VALUE '00'.
+004822 01  WS-EXCEPTION-STATUS        PIC XX VALUE '00'.
+004824 01  WS-DTWKEEP-STATUS          PIC XX VALUE '00'.
+004826 01  WS-EXCPKEEP-STATUS         PIC XX VALUE '00'.
+004828 01  WS-HSTKEEP-STATUS          PIC XX VALUE '00'.
+004840
+004850*----------------------------------------------------------------
+004860*PAGE-BREAK AND SEQUENCE COUNTERS.
+004870*----------------------------------------------------------------
+004880 01  WS-LINE-COUNT              PIC 9(03) COMP VALUE ZERO.
+004890 01  WS-MAX-LINES-PER-PAGE      PIC 9(03) COMP VALUE 055.
+004900 01  WS-PAGE-NO                 PIC 9(03) COMP VALUE ZERO.
+004910 01  WS-SEQ-NO                  PIC 9(06) COMP VALUE ZERO.
+004920 01  WS-RECS-SINCE-CHECKPOINT   PIC 9(05) COMP VALUE ZERO.
+004922 01  WS-TRUNC-REC-NO            PIC 9(06) COMP VALUE ZERO.
+004924 01  WS-TRUNC-DATA-NO           PIC 9(06) COMP VALUE ZERO.
+004926 01  WS-EXCP-HEADER-LINES       PIC 9(02) COMP VALUE 7.
+004928 01  WS-HIST-BASE-COUNT        PIC 9(06) COMP VALUE ZERO.
+004930
+004940*----------------------------------------------------------------
+004950*CONTROL TOTALS - PRINTED AS A TRAILER BY 4400-WRITE-CONTROL-
+004960*TOTALS SO FINANCE CAN RECONCILE THE RUN WITHOUT HAND-ADDING
+004970*THE WHOLE REPORT.
+004980*----------------------------------------------------------------
+004990 01  WS-CONTROL-TOTALS.
+005000     05  WS-EMP-COUNT            PIC 9(06) COMP VALUE ZERO.
+005010     05  WS-EXCEPTION-COUNT      PIC 9(06) COMP VALUE ZERO.
+005020     05  WS-TOTAL-OLD-SALARY     PIC 9(09) VALUE ZERO.
+005030     05  WS-TOTAL-NEW-SALARY     PIC 9(09) VALUE ZERO.
+005040     05  WS-TOTAL-DUES-INCR      PIC 9(07)V99 VALUE ZERO.
+005050     05  WS-TOTAL-INSU-INCR      PIC 9(07)V99 VALUE ZERO.
+005060 
+005070 PROCEDURE DIVISION.
+005080 
+005090*----------------------------------------------------------------
+005100*0000-MAIN-CONTROL RUNS THE PAYROLL CYCLE IN FOUR PASSES -
+005110*INITIALIZE, EDIT/COMPUTE, SORT, THEN PRODUCE THE REPORT, GL
+005120*EXTRACT, HISTORY AND CONTROL TOTALS.
+005130*----------------------------------------------------------------
+005140 0000-MAIN-CONTROL.
+005150     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005160     PERFORM 2000-EDIT-AND-COMPUTE THRU 2000-EXIT.
+005170     PERFORM 3000-SORT-DETAIL-RECORDS THRU 3000-EXIT.
+005180     PERFORM 4000-PRODUCE-PAYROLL-REPORT THRU 4000-EXIT.
+005190     PERFORM 9000-TERMINATE-RUN THRU 9000-EXIT.
+005200     STOP RUN.
+005210 
+005220*----------------------------------------------------------------
+005230*1000-INITIALIZE OPENS THE WORK AND REFERENCE FILES, LOADS THE
+005240*PARAMETER CARD AND GRADE RATE TABLE, CHECKS FOR A CHECKPOINT
+005250*FROM A PRIOR ABENDED RUN, TRIMS THE WORK FILES BACK TO THAT
+005252*CHECKPOINT ON A RESTART, AND BUILDS TODAY'S REPORT DATE.
+005260*----------------------------------------------------------------
+005270 1000-INITIALIZE.
+005280     OPEN INPUT INPUTFILE
+005290         GRADERATEFILE.
+005300     OPEN OUTPUT OUTPUTFILE
+005310         GLEXTRACTFILE.
+005320     PERFORM 1100-LOAD-PARM-CARD THRU 1100-EXIT.
+005330     PERFORM 1200-LOAD-GRADE-RATE-TABLE THRU 1200-EXIT.
+005340     PERFORM 1310-COUNT-HISTORY-RECORDS THRU 1310-EXIT.
+005350     PERFORM 1400-CHECK-RESTART-POINT THRU 1400-EXIT.
+005352     IF SKIPPING-TO-RESTART-PT
+005354         PERFORM 1420-TRUNCATE-DETAIL-WORK-FILE THRU 1420-EXIT
+005356         PERFORM 1425-TRUNCATE-EXCEPTION-FILE THRU 1425-EXIT
+005357         PERFORM 1430-TRUNCATE-HISTORY-FILE THRU 1430-EXIT
+005358     END-IF.
+005360     PERFORM 1450-OPEN-DETAIL-AND-EXCP-FILES THRU 1450-EXIT.
+005362     PERFORM 1300-OPEN-HISTORY-FILE THRU 1300-EXIT.
+005370     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE-DATA.
+005380     MOVE WS-CURRENT-DAY TO HDR-DAY.
+005390     MOVE WS-CURRENT-MONTH TO HDR-MONTH.
+005400     MOVE WS-CURRENT-YEAR TO HDR-YEAR.
+005410 1000-EXIT.
+005420     EXIT.
+005430 
+005440*----------------------------------------------------------------
+005450*1100-LOAD-PARM-CARD READS THE JOB-START CONTROL CARD SO THE
+005460*REPORT MODE AND CHECKPOINT INTERVAL CAN BE CHANGED EACH CYCLE
+005470*WITHOUT A RECOMPILE.  A MISSING CARD DEFAULTS TO DETAIL ORDER
+005480*AND A CHECKPOINT EVERY 100 RECORDS.
+005490*----------------------------------------------------------------
+005500 1100-LOAD-PARM-CARD.
+005510     MOVE 'D' TO PARM-REPORT-MODE.
+005520     MOVE 00100 TO PARM-CHECKPOINT-INTVL.
+005530     OPEN INPUT PARMFILE.
+005540     IF WS-PARM-STATUS = '00'
+005550         READ PARMFILE
+005560             AT END
+005570                 CONTINUE
+005580         END-READ
+005590         CLOSE PARMFILE
+005600     END-IF.
+005610 1100-EXIT.
+005620     EXIT.
+005630 
+005640*----------------------------------------------------------------
+005650*1200-LOAD-GRADE-RATE-TABLE READS GRADERATEFILE INTO GRADE-RATE-
+005660*TABLE SO THE RAISE PERCENTAGES FOR EACH GRADE ARE LOOKED UP AT
+005670*RUN TIME INSTEAD OF BEING LITERALS IN THE COMPUTE STATEMENTS.
+005672*GR-TABLE-ENTRY ONLY OCCURS UP TO 10 TIMES, SO AN 11TH GRADE CODE
+005674*ON GRADERATEFILE IS REJECTED WITH A MESSAGE AND THE JOB STOPPED
+005676*RATHER THAN LET IT OVERRUN THE TABLE.
+005680*----------------------------------------------------------------
+005690 1200-LOAD-GRADE-RATE-TABLE.
+005700     MOVE ZERO TO GR-TABLE-COUNT.
+005710     PERFORM 1210-READ-GRADE-RECORD THRU 1210-EXIT.
+005720     PERFORM UNTIL GRADE-RATE-EOF
+005722         IF GR-TABLE-COUNT < 10
+005730             ADD 1 TO GR-TABLE-COUNT
+005740             MOVE GR-GRADE-CODE TO GR-TBL-CODE (GR-TABLE-COUNT)
+005750             MOVE GR-GRADE-DESC TO GR-TBL-DESC (GR-TABLE-COUNT)
+005760             MOVE GR-SALARY-PCT TO GR-TBL-SAL-PCT (GR-TABLE-COUNT)
+005770             MOVE GR-DUES-PCT TO GR-TBL-DUE-PCT (GR-TABLE-COUNT)
+005780             MOVE GR-INSUR-PCT TO GR-TBL-INS-PCT (GR-TABLE-COUNT)
+005782         ELSE
+005784             DISPLAY 'GRADERATEFILE HAS MORE THAN 10 GRADE CODES'
+005788             CLOSE GRADERATEFILE
+005790             STOP RUN
+005792         END-IF
+005800         PERFORM 1210-READ-GRADE-RECORD THRU 1210-EXIT
+005810     END-PERFORM.
+005820     CLOSE GRADERATEFILE.
+005822 1200-EXIT.
+005830     EXIT.
+005840 
+005850 1210-READ-GRADE-RECORD.
+005860     READ GRADERATEFILE
+005870         AT END
+005880             MOVE 'Y' TO WS-GRADE-RATE-EOF-SW
+005890     END-READ.
+005900 1210-EXIT.
+005910     EXIT.
+005920 
+005930*----------------------------------------------------------------
+005940*1300-OPEN-HISTORY-FILE OPENS THE RAISE-HISTORY FILE FOR EXTEND SO
+005942*THIS RUN'S RECORDS ARE APPENDED TO PRIOR RUNS.  THE FIRST TIME
+005944*THE FILE IS USED IT WON'T EXIST YET, SO FALL BACK TO CREATING IT.
+005946*CALLED FROM 1000-INITIALIZE AFTER 1310/1430 HAVE COUNTED AND, ON
+005948*A RESTART, TRIMMED THE FILE, SO THE EXTEND OPEN BELOW IS ALWAYS
+005950*THE LAST THING DONE TO HISTORYFILE BEFORE 4000-PRODUCE-PAYROLL-
+005952*REPORT STARTS APPENDING TO IT.
+005980*----------------------------------------------------------------
+005990 1300-OPEN-HISTORY-FILE.
+006000     OPEN EXTEND HISTORYFILE.
+006010     IF WS-HISTORY-STATUS NOT = '00'
+006020         OPEN OUTPUT HISTORYFILE
+006030         CLOSE HISTORYFILE
+006040         OPEN EXTEND HISTORYFILE
+006050     END-IF.
+006060 1300-EXIT.
+006070     EXIT.
+006082 
+006085*----------------------------------------------------------------
+006088*1310-COUNT-HISTORY-RECORDS COUNTS HOW MANY RECORDS ARE ALREADY ON
+006091*HISTORYFILE BEFORE THIS JOB TOUCHES IT, SO A RESTART WHOSE ABEND
+006094*HAPPENED DURING 4000-PRODUCE-PAYROLL-REPORT CAN TELL HOW FAR TO
+006097*TRIM THE FILE BACK (SEE 1430-TRUNCATE-HISTORY-FILE).  ON A
+006100*RESTARTED RUN THE COUNT IS OVERRIDDEN BY CHKPT-HIST-COUNT IN
+006103*1400-CHECK-RESTART-POINT INSTEAD, SINCE THE FILE MAY ALREADY
+006106*HOLD RECORDS THE ABENDED RUN WROTE THAT THIS COUNT WOULD
+006109*WRONGLY TREAT AS PRE-EXISTING.
+006112*----------------------------------------------------------------
+006115 1310-COUNT-HISTORY-RECORDS.
+006118     MOVE ZERO TO WS-HIST-BASE-COUNT.
+006121     OPEN INPUT HISTORYFILE.
+006124     IF WS-HISTORY-STATUS = '00'
+006127         MOVE 'N' TO WS-TRUNC-EOF-SW
+006130         PERFORM UNTIL TRUNC-EOF
+006133             READ HISTORYFILE
+006136                 AT END
+006139                     MOVE 'Y' TO WS-TRUNC-EOF-SW
+006142                 NOT AT END
+006145                     ADD 1 TO WS-HIST-BASE-COUNT
+006148             END-READ
+006151         END-PERFORM
+006154         CLOSE HISTORYFILE
+006157     END-IF.
+006160 1310-EXIT.
+006163     EXIT.
+006166 
+006169*----------------------------------------------------------------
+006172*1400-CHECK-RESTART-POINT LOOKS FOR A CHECKPOINT LEFT BY A RUN
+006175*THAT ABENDED BEFORE REACHING END OF FILE.  WHEN ONE IS FOUND,
+006178*2000-EDIT-AND-COMPUTE SKIPS INPUT RECORDS UP TO AND INCLUDING
+006181*THE LAST EMPLOYEE NUMBER THAT WAS CHECKPOINTED, AND
+006184*1430-TRUNCATE-HISTORY-FILE TRIMS HISTORYFILE BACK TO THE RECORD
+006187*COUNT IT HELD BEFORE THIS JOB'S REPORT-WRITING PASS BEGAN.
+006190*----------------------------------------------------------------
+006193 1400-CHECK-RESTART-POINT.
+006196     MOVE SPACES TO WS-RESTART-EMP-NB.
+006199     MOVE 'N' TO WS-RESTART-SKIP-SW.
+006202     OPEN INPUT CHECKPOINTFILE.
+006205     IF WS-CHECKPOINT-STATUS = '00'
+006208         READ CHECKPOINTFILE
+006211             AT END
+006214                 CONTINUE
+006217         END-READ
+006220         IF CHKPT-STATUS = 'R'
+006223             MOVE CHKPT-LAST-EMP-NB TO WS-RESTART-EMP-NB
+006226             MOVE 'Y' TO WS-RESTART-SKIP-SW
+006229             MOVE CHKPT-LAST-SEQ-NO TO WS-SEQ-NO
+006232             MOVE CHKPT-EXCP-COUNT TO WS-EXCEPTION-COUNT
+006235             MOVE CHKPT-HIST-COUNT TO WS-HIST-BASE-COUNT
+006238         END-IF
+006241         CLOSE CHECKPOINTFILE
+006244     END-IF.
+006247 1400-EXIT.
+006250     EXIT.
+006253
+006256*----------------------------------------------------------------
+006259*1420-TRUNCATE-DETAIL-WORK-FILE DROPS ANY DETAIL RECORD LEFT ON
+006262*DETAILWORKFILE BY THE ABENDED RUN WITH A HIGHER DTW-SEQ-NO THAN
+006265*CHKPT-LAST-SEQ-NO.  PARM-CHECKPOINT-INTVL MEANS THE CHECKPOINT
+006268*CAN LAG BEHIND THE ACTUAL ABEND POINT BY UP TO AN INTERVAL'S
+006271*WORTH OF RECORDS - WITHOUT THIS STEP, 2000-EDIT-AND-COMPUTE
+006274*WOULD REPROCESS AND RE-APPEND THOSE SAME RECORDS ON TOP OF THE
+006277*ONES ALREADY SITTING IN THE FILE.  IF DETAILWORKFILE DOESN'T
+006280*EXIST YET, THERE IS NOTHING TO TRIM AND 1450 WILL CREATE IT.
+006283*----------------------------------------------------------------
+006286 1420-TRUNCATE-DETAIL-WORK-FILE.
+006289     OPEN INPUT DETAILWORKFILE.
+006292     IF WS-DETAIL-STATUS = '00'
+006295         OPEN OUTPUT DETAILKEEPFILE
+006298         MOVE 'N' TO WS-TRUNC-EOF-SW
+006301         PERFORM UNTIL TRUNC-EOF
+006304             READ DETAILWORKFILE
+006307                 AT END
+006310                     MOVE 'Y' TO WS-TRUNC-EOF-SW
+006313                 NOT AT END
+006316                     IF DTW-SEQ-NO NOT > CHKPT-LAST-SEQ-NO
+006319                         WRITE DTWK-DETAIL-REC FROM DTW-DETAIL-REC
+006322                     END-IF
+006325             END-READ
+006328         END-PERFORM
+006331         CLOSE DETAILWORKFILE
+006334         CLOSE DETAILKEEPFILE
+006337         OPEN OUTPUT DETAILWORKFILE
+006340         OPEN INPUT DETAILKEEPFILE
+006343         MOVE 'N' TO WS-TRUNC-EOF-SW
+006346         PERFORM UNTIL TRUNC-EOF
+006349             READ DETAILKEEPFILE
+006352                 AT END
+006355                     MOVE 'Y' TO WS-TRUNC-EOF-SW
+006358                 NOT AT END
+006361                     WRITE DTW-DETAIL-REC FROM DTWK-DETAIL-REC
+006364             END-READ
+006367         END-PERFORM
+006370         CLOSE DETAILWORKFILE
+006373         CLOSE DETAILKEEPFILE
+006376     END-IF.
+006379 1420-EXIT.
+006382     EXIT.
+006385
+006388*----------------------------------------------------------------
+006391*1425-TRUNCATE-EXCEPTION-FILE DOES THE SAME JOB AS 1420 FOR
+006394*EXCEPTIONFILE.  THE FIRST WS-EXCP-HEADER-LINES PHYSICAL RECORDS
+006397*ARE ALWAYS THE BANNER/COLUMN-HEADING BLOCK WRITTEN BY
+006400*1500-WRITE-EXCEPTION-HEADER, SO THEY ARE KEPT UNCONDITIONALLY;
+006403*ONLY DATA LINES PAST CHKPT-EXCP-COUNT ARE DROPPED.  PROGRAM2
+006406*SKIPS THAT SAME BANNER BY RECORD NUMBER (CTL-EXCP-HDR-LINES) FOR
+006409*THE SAME REASON - IT ISN'T RELIABLY DISTINGUISHABLE BY CONTENT.
+006412*----------------------------------------------------------------
+006415 1425-TRUNCATE-EXCEPTION-FILE.
+006418     OPEN INPUT EXCEPTIONFILE.
+006421     IF WS-EXCEPTION-STATUS = '00'
+006424         OPEN OUTPUT EXCPKEEPFILE
+006427         MOVE ZERO TO WS-TRUNC-REC-NO
+006430         MOVE ZERO TO WS-TRUNC-DATA-NO
+006433         MOVE 'N' TO WS-TRUNC-EOF-SW
+006436         PERFORM UNTIL TRUNC-EOF
+006439             READ EXCEPTIONFILE
+006442                 AT END
+006445                     MOVE 'Y' TO WS-TRUNC-EOF-SW
+006448                 NOT AT END
+006451                     ADD 1 TO WS-TRUNC-REC-NO
+006454                     IF WS-TRUNC-REC-NO NOT > WS-EXCP-HEADER-LINES
+006457                         WRITE EXCPK-REC FROM EXCEPT-REC
+006460                     ELSE
+006463                        ADD 1 TO WS-TRUNC-DATA-NO
+006466                        IF WS-TRUNC-DATA-NO NOT > CHKPT-EXCP-COUNT
+006469                            WRITE EXCPK-REC FROM EXCEPT-REC
+006472                        END-IF
+006475                     END-IF
+006478             END-READ
+006481         END-PERFORM
+006484         CLOSE EXCEPTIONFILE
+006487         CLOSE EXCPKEEPFILE
+006490         OPEN OUTPUT EXCEPTIONFILE
+006493         OPEN INPUT EXCPKEEPFILE
+006496         MOVE 'N' TO WS-TRUNC-EOF-SW
+006499         PERFORM UNTIL TRUNC-EOF
+006502             READ EXCPKEEPFILE
+006505                 AT END
+006508                     MOVE 'Y' TO WS-TRUNC-EOF-SW
+006511                 NOT AT END
+006514                     WRITE EXCEPT-REC FROM EXCPK-REC
+006517             END-READ
+006520         END-PERFORM
+006523         CLOSE EXCEPTIONFILE
+006526         CLOSE EXCPKEEPFILE
+006529     END-IF.
+006532 1425-EXIT.
+006535     EXIT.
+006538
+006540*----------------------------------------------------------------
+006542*1430-TRUNCATE-HISTORY-FILE DROPS ANY RAISE-HISTORY RECORD THIS
+006544*JOB'S REPORT-WRITING PASS ALREADY WROTE BEFORE AN ABEND, KEEPING
+006546*ONLY THE FIRST WS-HIST-BASE-COUNT RECORDS (WHATEVER HISTORYFILE
+006548*HELD BEFORE THIS JOB STARTED).  WITHOUT THIS STEP A RESTARTED RUN
+006550*WOULD REPRODUCE 4000-PRODUCE-PAYROLL-REPORT'S ENTIRE OUTPUT AND
+006552*RE-APPEND A SECOND COPY OF EVERY HISTORY RECORD ALREADY WRITTEN.
+006554*----------------------------------------------------------------
+006556 1430-TRUNCATE-HISTORY-FILE.
+006558     OPEN INPUT HISTORYFILE.
+006560     IF WS-HISTORY-STATUS = '00'
+006562         OPEN OUTPUT HISTORYKEEPFILE
+006564         MOVE ZERO TO WS-TRUNC-REC-NO
+006566         MOVE 'N' TO WS-TRUNC-EOF-SW
+006568         PERFORM UNTIL TRUNC-EOF
+006570             READ HISTORYFILE
+006572                 AT END
+006574                     MOVE 'Y' TO WS-TRUNC-EOF-SW
+006576                 NOT AT END
+006578                     ADD 1 TO WS-TRUNC-REC-NO
+006580                     IF WS-TRUNC-REC-NO NOT > WS-HIST-BASE-COUNT
+006582                         WRITE HSTK-REC FROM HIST-REC
+006584                     END-IF
+006586             END-READ
+006588         END-PERFORM
+006590         CLOSE HISTORYFILE
+006592         CLOSE HISTORYKEEPFILE
+006594         OPEN OUTPUT HISTORYFILE
+006596         OPEN INPUT HISTORYKEEPFILE
+006598         MOVE 'N' TO WS-TRUNC-EOF-SW
+006600         PERFORM UNTIL TRUNC-EOF
+006602             READ HISTORYKEEPFILE
+006604                 AT END
+006606                     MOVE 'Y' TO WS-TRUNC-EOF-SW
+006608                 NOT AT END
+006610                     WRITE HIST-REC FROM HSTK-REC
+006612             END-READ
+006614         END-PERFORM
+006616         CLOSE HISTORYFILE
+006618         CLOSE HISTORYKEEPFILE
+006620     END-IF.
+006622 1430-EXIT.
+006624     EXIT.
+006626
+006628
+006630*----------------------------------------------------------------
+006632*1450-OPEN-DETAIL-AND-EXCP-FILES OPENS THE UNSORTED DETAIL WORK
+006634*FILE AND THE EXCEPTIONS LISTING.  ON A RESTARTED RUN THESE TWO
+006636*FILES ALREADY HOLD WHATEVER THE ABENDED RUN WROTE FOR THE
+006638*RECORDS BEING SKIPPED, SO THEY ARE OPENED EXTEND (APPENDED TO)
+006640*INSTEAD OF OUTPUT (TRUNCATED), AND THE EXCEPTION BANNER IS NOT
+006642*WRITTEN AGAIN.  IF A FILE THE CHECKPOINT SAYS SHOULD ALREADY
+006644*EXIST ISN'T THERE, FALL BACK TO CREATING IT, THE SAME WAY
+006646*1300-OPEN-HISTORY-FILE DOES.  A FRESH RUN OPENS BOTH OUTPUT.
+006648*----------------------------------------------------------------
+006650 1450-OPEN-DETAIL-AND-EXCP-FILES.
+006652     IF SKIPPING-TO-RESTART-PT
+006654         OPEN EXTEND DETAILWORKFILE
+006656         IF WS-DETAIL-STATUS NOT = '00'
+006658             OPEN OUTPUT DETAILWORKFILE
+006660             CLOSE DETAILWORKFILE
+006662             OPEN EXTEND DETAILWORKFILE
+006664         END-IF
+006666         OPEN EXTEND EXCEPTIONFILE
+006668         IF WS-EXCEPTION-STATUS NOT = '00'
+006670             OPEN OUTPUT EXCEPTIONFILE
+006672             PERFORM 1500-WRITE-EXCEPTION-HEADER THRU 1500-EXIT
+006674         END-IF
+006676     ELSE
+006678         OPEN OUTPUT DETAILWORKFILE
+006680         OPEN OUTPUT EXCEPTIONFILE
+006682         PERFORM 1500-WRITE-EXCEPTION-HEADER THRU 1500-EXIT
+006684     END-IF.
+006686 1450-EXIT.
+006688     EXIT.
+006690 
+006692*----------------------------------------------------------------
+006694*1500-WRITE-EXCEPTION-HEADER WRITES A ONE-TIME BANNER AT THE TOP
+006696*OF THE EXCEPTIONS LISTING, THE SAME WAY HEADER/MINITITLES1-2
+006698*ARE WRITTEN AT THE TOP OF THE PAYROLL REPORT.
+006700*----------------------------------------------------------------
+006702 1500-WRITE-EXCEPTION-HEADER.
+006704     MOVE SPACES TO EXCEPT-REC.
+006706     WRITE EXCEPT-REC AFTER ADVANCING 3 LINES.
+006708     MOVE EXCP-HEADER TO EXCEPT-REC.
+006710     WRITE EXCEPT-REC.
+006712     MOVE EXCP-MINI-TITLES TO EXCEPT-REC.
+006714     WRITE EXCEPT-REC AFTER ADVANCING 2 LINES.
+006716     MOVE SPACES TO EXCEPT-REC.
+006718     WRITE EXCEPT-REC.
+006720 1500-EXIT.
+006722     EXIT.
+006724 
+006830*----------------------------------------------------------------
+006840*2000-EDIT-AND-COMPUTE IS THE FIRST PASS OVER INPUTFILE.  EACH
+006850*RECORD IS SKIPPED (IF WE ARE RESTARTING), EDITED, AND EITHER
+006860*COMPUTED AND WRITTEN TO THE DETAIL WORK FILE OR WRITTEN TO THE
+006870*EXCEPTIONS LISTING.  THE DETAIL WORK FILE IS CLOSED AT THE END
+006880*SO THE SORT STEP CAN OPEN IT.
+006890*----------------------------------------------------------------
+006900 2000-EDIT-AND-COMPUTE.
+006910     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.
+006920     PERFORM UNTIL INPUT-EOF
+006930       IF SKIPPING-TO-RESTART-PT
+006940         PERFORM 2150-CHECK-RESTART-POINT THRU 2150-EXIT
+006950       ELSE
+006960         PERFORM 2200-EDIT-INPUT-RECORD THRU 2200-EXIT
+006970         IF RECORD-IS-VALID
+006980           PERFORM 2300-COMPUTE-RAISE THRU 2300-EXIT
+006990           PERFORM 2400-WRITE-DETAIL-RECORD THRU 2400-EXIT
+007000         ELSE
+007010           PERFORM 2500-WRITE-EXCEPTION-RECORD THRU 2500-EXIT
+007020         END-IF
+007030         PERFORM 2600-CHECKPOINT-IF-DUE THRU 2600-EXIT
+007040       END-IF
+007050       PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT
+007060     END-PERFORM.
+007070     CLOSE DETAILWORKFILE.
+007080     CLOSE EXCEPTIONFILE.
+007090 2000-EXIT.
+007100     EXIT.
+007110 
+007120 2100-READ-INPUT-RECORD.
+007130     READ INPUTFILE
+007140         AT END
+007150             MOVE 'Y' TO WS-INPUT-EOF-SW
+007160     END-READ.
+007170 2100-EXIT.
+007180     EXIT.
+007190 
+007200*----------------------------------------------------------------
+007210*2150-CHECK-RESTART-POINT SKIPS INPUT RECORDS UNTIL IT PASSES
+007220*THE EMPLOYEE NUMBER THAT WAS CHECKPOINTED BY THE RUN THAT
+007230*ABENDED - THAT RECORD WAS ALREADY PROCESSED, SO PROCESSING
+007240*RESUMES WITH THE NEXT ONE.
+007250*----------------------------------------------------------------
+007260 2150-CHECK-RESTART-POINT.
+007270     IF EmpNbIn = WS-RESTART-EMP-NB
+007280         MOVE 'N' TO WS-RESTART-SKIP-SW
+007290     END-IF.
+007300 2150-EXIT.
+007310     EXIT.
+007320 
+007330*----------------------------------------------------------------
+007340*2200-EDIT-INPUT-RECORD FLAGS RECORDS WITH A BAD EMPLOYEE
+007350*NUMBER, GRADE CODE, OR A NON-NUMERIC/ZERO SALARY, DUES OR
+007360*INSURANCE FIELD SO THEY CAN BE ROUTED TO THE EXCEPTIONS
+007370*LISTING INSTEAD OF FLOWING INTO THE RAISE COMPUTATION.
+007380*----------------------------------------------------------------
+007390 2200-EDIT-INPUT-RECORD.
+007400     MOVE 'Y' TO WS-RECORD-VALID-SW.
+007410     MOVE SPACES TO WS-EDIT-REASON.
+007420     EVALUATE TRUE
+007430         WHEN EmpNbIn NOT NUMERIC
+007440             MOVE 'N' TO WS-RECORD-VALID-SW
+007450             MOVE 'INVALID EMPLOYEE NUMBER' TO WS-EDIT-REASON
+007460         WHEN AnnualSalaryIn NOT NUMERIC
+007470             MOVE 'N' TO WS-RECORD-VALID-SW
+007480             MOVE 'NON-NUMERIC ANNUAL SALARY' TO WS-EDIT-REASON
+007490         WHEN AnnualSalaryIn = ZERO
+007500             MOVE 'N' TO WS-RECORD-VALID-SW
+007510             MOVE 'ZERO ANNUAL SALARY' TO WS-EDIT-REASON
+007520         WHEN EmpDues NOT NUMERIC
+007530             MOVE 'N' TO WS-RECORD-VALID-SW
+007540             MOVE 'NON-NUMERIC DUES AMOUNT' TO WS-EDIT-REASON
+007550         WHEN EmpInsuIn NOT NUMERIC
+007560             MOVE 'N' TO WS-RECORD-VALID-SW
+007570             MOVE 'NON-NUMERIC INSURANCE AMOUNT' TO WS-EDIT-REASON
+007580         WHEN OTHER
+007590             PERFORM 2250-VALIDATE-GRADE-CODE THRU 2250-EXIT
+007600     END-EVALUATE.
+007610 2200-EXIT.
+007620     EXIT.
+007630 
+007640*----------------------------------------------------------------
+007650*2250-VALIDATE-GRADE-CODE LOOKS UP THE EMPLOYEE'S GRADE IN THE
+007660*RATE TABLE.  GR-IDX IS LEFT POINTING AT THE MATCHING ENTRY FOR
+007670*2300-COMPUTE-RAISE TO USE.
+007680*----------------------------------------------------------------
+007690 2250-VALIDATE-GRADE-CODE.
+007700     SET GR-IDX TO 1.
+007710     SEARCH GR-TABLE-ENTRY
+007720         AT END
+007730             MOVE 'N' TO WS-RECORD-VALID-SW
+007740             MOVE 'INVALID GRADE CODE' TO WS-EDIT-REASON
+007750         WHEN GR-TBL-CODE (GR-IDX) = EmpGradeIn
+007760             CONTINUE
+007770     END-SEARCH.
+007780 2250-EXIT.
+007790     EXIT.
+007800 
+007810*----------------------------------------------------------------
+007820*2300-COMPUTE-RAISE APPLIES THE SALARY, DUES AND INSURANCE
+007830*RAISE PERCENTAGES FOR THE EMPLOYEE'S GRADE (GR-IDX) INSTEAD OF
+007840*ONE FLAT PERCENTAGE FOR EVERY EMPLOYEE.
+007850*----------------------------------------------------------------
+007860 2300-COMPUTE-RAISE.
+007870     COMPUTE WS-NEW-SALARY ROUNDED =
+007880         AnnualSalaryIn +
+007890             (AnnualSalaryIn * GR-TBL-SAL-PCT (GR-IDX)).
+007900     COMPUTE WS-NEW-DUES ROUNDED =
+007910         EmpDues + (EmpDues * GR-TBL-DUE-PCT (GR-IDX)).
+007920     COMPUTE WS-NEW-INSU ROUNDED =
+007930         EmpInsuIn + (EmpInsuIn * GR-TBL-INS-PCT (GR-IDX)).
+007940 2300-EXIT.
+007950     EXIT.
+007960 
+007970 2400-WRITE-DETAIL-RECORD.
+007980     ADD 1 TO WS-SEQ-NO.
+007990     MOVE WS-SEQ-NO TO DTW-SEQ-NO.
+008000     MOVE EmpNbIn TO DTW-EMP-NB.
+008010     MOVE EmpName TO DTW-EMP-NAME.
+008020     MOVE EmpGradeIn TO DTW-GRADE-CODE.
+008030     MOVE AnnualSalaryIn TO DTW-OLD-SALARY.
+008040     MOVE WS-NEW-SALARY TO DTW-NEW-SALARY.
+008050     MOVE EmpDues TO DTW-OLD-DUES.
+008060     MOVE WS-NEW-DUES TO DTW-NEW-DUES.
+008070     MOVE EmpInsuIn TO DTW-OLD-INSU.
+008080     MOVE WS-NEW-INSU TO DTW-NEW-INSU.
+008090     COMPUTE DTW-INCREASE = WS-NEW-SALARY - AnnualSalaryIn.
+008100     WRITE DTW-DETAIL-REC.
+008110 2400-EXIT.
+008120     EXIT.
+008130 
+008140 2500-WRITE-EXCEPTION-RECORD.
+008150     ADD 1 TO WS-EXCEPTION-COUNT.
+008160     MOVE SPACES TO EXCEPT-REC.
+008170     MOVE EmpNbIn TO EXCP-EMP-NB.
+008180     MOVE EmpName TO EXCP-EMP-NAME.
+008190     MOVE WS-EDIT-REASON TO EXCP-REASON.
+008200     WRITE EXCEPT-REC.
+008210 2500-EXIT.
+008220     EXIT.
+008230 
+008240*----------------------------------------------------------------
+008250*2600-CHECKPOINT-IF-DUE SAVES THE LAST EMPLOYEE NUMBER READ
+008260*EVERY PARM-CHECKPOINT-INTVL RECORDS, SO A RERUN AFTER AN
+008270*ABEND CAN SKIP RECORDS ALREADY COMPLETED INSTEAD OF STARTING
+008280*OVER AT RECORD ONE.
+008290*----------------------------------------------------------------
+008300 2600-CHECKPOINT-IF-DUE.
+008310     ADD 1 TO WS-RECS-SINCE-CHECKPOINT.
+008320     IF WS-RECS-SINCE-CHECKPOINT >= PARM-CHECKPOINT-INTVL
+008330         PERFORM 2650-WRITE-CHECKPOINT-RECORD THRU 2650-EXIT
+008340         MOVE ZERO TO WS-RECS-SINCE-CHECKPOINT
+008350     END-IF.
+008360 2600-EXIT.
+008370     EXIT.
+008380 
+008390 2650-WRITE-CHECKPOINT-RECORD.
+008400     OPEN OUTPUT CHECKPOINTFILE.
+008410     MOVE SPACES TO CHKPT-REC.
+008420     MOVE EmpNbIn TO CHKPT-LAST-EMP-NB.
+008430     MOVE 'R' TO CHKPT-STATUS.
+008440     MOVE WS-SEQ-NO TO CHKPT-LAST-SEQ-NO.
+008450     MOVE WS-EXCEPTION-COUNT TO CHKPT-EXCP-COUNT.
+008455     MOVE WS-HIST-BASE-COUNT TO CHKPT-HIST-COUNT.
+008460     WRITE CHKPT-REC.
+008470     CLOSE CHECKPOINTFILE.
+008480 2650-EXIT.
+008490     EXIT.
+008500 
+008510*----------------------------------------------------------------
+008520*3000-SORT-DETAIL-RECORDS PUTS THE EDITED, COMPUTED DETAIL
+008530*RECORDS INTO THE SEQUENCE THE REPORT-WRITING PASS WILL READ
+008540*THEM IN.  PARM-REPORT-MODE OF 'S' GIVES MANAGEMENT THE BIGGEST
+008550*RAISES FIRST (DESCENDING DOLLAR INCREASE); ANY OTHER VALUE
+008560*KEEPS THE NORMAL INPUT-FILE SEQUENCE.
+008570*----------------------------------------------------------------
+008580 3000-SORT-DETAIL-RECORDS.
+008590     EVALUATE PARM-REPORT-MODE
+008600         WHEN 'S'
+008610             SORT SORTWORKFILE
+008620                 ON DESCENDING KEY SRW-INCREASE
+008630                 USING DETAILWORKFILE
+008640                 GIVING SORTEDWORKFILE
+008650         WHEN OTHER
+008660             SORT SORTWORKFILE
+008670                 ON ASCENDING KEY SRW-SEQ-NO
+008680                 USING DETAILWORKFILE
+008690                 GIVING SORTEDWORKFILE
+008700     END-EVALUATE.
+008710 3000-EXIT.
+008720     EXIT.
+008730 
+008740*----------------------------------------------------------------
+008750*4000-PRODUCE-PAYROLL-REPORT IS THE SECOND PASS - IT READS THE
+008760*SORTED WORK FILE AND WRITES THE PRINTED PAYROLL REPORT, THE GL
+008770*EXTRACT AND THE RAISE-HISTORY RECORD FOR EACH EMPLOYEE, BREAKS
+008780*TO A NEW REPORT PAGE WHEN THE CURRENT ONE FILLS UP, AND WRITES
+008790*THE CONTROL-TOTAL TRAILER WHEN THE FILE IS EXHAUSTED.
+008800*----------------------------------------------------------------
+008810 4000-PRODUCE-PAYROLL-REPORT.
+008820     OPEN INPUT SORTEDWORKFILE.
+008830     PERFORM 4100-WRITE-REPORT-HEADERS THRU 4100-EXIT.
+008840     PERFORM 4200-READ-SORTED-RECORD THRU 4200-EXIT.
+008850     PERFORM UNTIL SORTED-EOF
+008860         IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+008870             PERFORM 4100-WRITE-REPORT-HEADERS THRU 4100-EXIT
+008880         END-IF
+008890         PERFORM 4300-FORMAT-AND-WRITE-DETAIL-LINE THRU 4300-EXIT
+008900         PERFORM 4200-READ-SORTED-RECORD THRU 4200-EXIT
+008910     END-PERFORM.
+008920     CLOSE SORTEDWORKFILE.
+008930     PERFORM 4400-WRITE-CONTROL-TOTALS THRU 4400-EXIT.
+008940 4000-EXIT.
+008950     EXIT.
+008960 
+008970*----------------------------------------------------------------
+008980*4100-WRITE-REPORT-HEADERS WRITES THE BANNER/COLUMN-HEADING
+008990*BLOCK.  ON THE FIRST PAGE IT SPACES DOWN THE WAY THE REPORT
+009000*ALWAYS HAS; ON LATER PAGES IT ADVANCES TO A NEW PAGE FIRST SO
+009010*THE HEADINGS REPEAT FOR WHOEVER IS READING PAGE 4.
+009020*----------------------------------------------------------------
+009030 4100-WRITE-REPORT-HEADERS.
+009040     ADD 1 TO WS-PAGE-NO.
+009050     MOVE WS-PAGE-NO TO HDR-PAGE-NO.
+009060     MOVE VoidLine TO Print-Rec.
+009070     IF WS-PAGE-NO = 1
+009080         WRITE Print-Rec AFTER ADVANCING 5 LINES
+009090     ELSE
+009100         WRITE Print-Rec AFTER ADVANCING PAGE
+009110     END-IF.
+009120     MOVE HEADER TO Print-Rec.
+009130     WRITE Print-Rec.
+009140     MOVE miniTitles1 TO Print-Rec.
+009150     WRITE Print-Rec AFTER ADVANCING 2 LINES.
+009160     MOVE miniTitles2 TO Print-Rec.
+009170     WRITE Print-Rec.
+009180     MOVE VoidLine TO Print-Rec.
+009190     WRITE Print-Rec.
+009200     MOVE ZERO TO WS-LINE-COUNT.
+009210 4100-EXIT.
+009220     EXIT.
+009230 
+009240 4200-READ-SORTED-RECORD.
+009250     READ SORTEDWORKFILE
+009260         AT END
+009270             MOVE 'Y' TO WS-SORTED-EOF-SW
+009280     END-READ.
+009290 4200-EXIT.
+009300     EXIT.
+009310 
+009320*----------------------------------------------------------------
+009330*4300-FORMAT-AND-WRITE-DETAIL-LINE WRITES ONE EMPLOYEE'S LINE
+009340*ON THE PAYROLL REPORT, ADDS THE EMPLOYEE TO THE RUNNING
+009350*CONTROL TOTALS, AND FANS THE SAME NUMBERS OUT TO THE GL
+009360*EXTRACT AND RAISE-HISTORY FILES.
+009370*----------------------------------------------------------------
+009380 4300-FORMAT-AND-WRITE-DETAIL-LINE.
+009390     MOVE SPACES TO Print-Rec.
+009400     MOVE SOW-EMP-NB TO EmpNbOut.
+009410     MOVE SOW-EMP-NAME TO EmpNameOut.
+009420     MOVE SOW-OLD-SALARY TO OldSalary.
+009430     MOVE SOW-NEW-SALARY TO NewSalary.
+009440     MOVE SOW-OLD-DUES TO OldDues.
+009450     MOVE SOW-NEW-DUES TO NewDues.
+009460     MOVE SOW-OLD-INSU TO OldInsu.
+009470     MOVE SOW-NEW-INSU TO NewInsu.
+009480     WRITE Print-Rec.
+009490     ADD 1 TO WS-LINE-COUNT.
+009500     ADD 1 TO WS-EMP-COUNT.
+009510     ADD SOW-OLD-SALARY TO WS-TOTAL-OLD-SALARY.
+009520     ADD SOW-NEW-SALARY TO WS-TOTAL-NEW-SALARY.
+009530     COMPUTE WS-TOTAL-DUES-INCR =
+009540         WS-TOTAL-DUES-INCR + (SOW-NEW-DUES - SOW-OLD-DUES).
+009550     COMPUTE WS-TOTAL-INSU-INCR =
+009560         WS-TOTAL-INSU-INCR + (SOW-NEW-INSU - SOW-OLD-INSU).
+009570     PERFORM 4350-WRITE-GL-EXTRACT-RECORD THRU 4350-EXIT.
+009580     PERFORM 4360-WRITE-HISTORY-RECORD THRU 4360-EXIT.
+009590 4300-EXIT.
+009600     EXIT.
+009610 
+009620 4350-WRITE-GL-EXTRACT-RECORD.
+009630     MOVE SOW-EMP-NB TO GL-EMP-NB.
+009640     MOVE SOW-NEW-SALARY TO GL-NEW-SALARY.
+009650     MOVE SOW-NEW-DUES TO GL-NEW-DUES.
+009660     MOVE SOW-NEW-INSU TO GL-NEW-INSU.
+009670     WRITE GL-EXTRACT-REC.
+009680 4350-EXIT.
+009690     EXIT.
+009700 
+009710 4360-WRITE-HISTORY-RECORD.
+009720     MOVE SOW-EMP-NB TO HIST-EMP-NB.
+009730     MOVE WS-CURRENT-DATE TO HIST-EFFECTIVE-DT.
+009740     MOVE SOW-OLD-SALARY TO HIST-OLD-SALARY.
+009750     MOVE SOW-NEW-SALARY TO HIST-NEW-SALARY.
+009760     MOVE SOW-OLD-DUES TO HIST-OLD-DUES.
+009770     MOVE SOW-NEW-DUES TO HIST-NEW-DUES.
+009780     MOVE SOW-OLD-INSU TO HIST-OLD-INSU.
+009790     MOVE SOW-NEW-INSU TO HIST-NEW-INSU.
+009800     WRITE HIST-REC.
+009810 4360-EXIT.
+009820     EXIT.
+009830 
+009840*----------------------------------------------------------------
+009850*4400-WRITE-CONTROL-TOTALS PRINTS THE TRAILER SECTION FINANCE
+009860*RECONCILES AGAINST THEIR OWN PAYROLL TOTAL - EMPLOYEE COUNT,
+009870*EXCEPTION COUNT, OLD/NEW SALARY TOTALS AND THE TOTAL DOLLAR
+009880*INCREASE IN DUES AND INSURANCE.
+009890*----------------------------------------------------------------
+009900 4400-WRITE-CONTROL-TOTALS.
+009910     MOVE VoidLine TO Print-Rec.
+009920     WRITE Print-Rec AFTER ADVANCING 2 LINES.
+009930     MOVE SPACES TO TRAILER-REC.
+009940     MOVE 'TOTAL EMPLOYEES PROCESSED' TO TR-LABEL.
+009950     MOVE WS-EMP-COUNT TO TR-COUNT.
+009960     WRITE TRAILER-REC AFTER ADVANCING 1 LINE.
+009970     MOVE SPACES TO TRAILER-REC.
+009980     MOVE 'TOTAL EXCEPTIONS REPORTED' TO TR-LABEL.
+009990     MOVE WS-EXCEPTION-COUNT TO TR-COUNT.
+010000     WRITE TRAILER-REC AFTER ADVANCING 1 LINE.
+010010     MOVE SPACES TO TRAILER-REC.
+010020     MOVE 'TOTAL OLD SALARY' TO TR-LABEL.
+010030     MOVE WS-TOTAL-OLD-SALARY TO TR-AMOUNT.
+010040     WRITE TRAILER-REC AFTER ADVANCING 1 LINE.
+010050     MOVE SPACES TO TRAILER-REC.
+010060     MOVE 'TOTAL NEW SALARY' TO TR-LABEL.
+010070     MOVE WS-TOTAL-NEW-SALARY TO TR-AMOUNT.
+010080     WRITE TRAILER-REC AFTER ADVANCING 1 LINE.
+010090     MOVE SPACES TO TRAILER-REC.
+010100     MOVE 'TOTAL DUES INCREASE' TO TR-LABEL.
+010110     MOVE WS-TOTAL-DUES-INCR TO TR-AMOUNT.
+010120     WRITE TRAILER-REC AFTER ADVANCING 1 LINE.
+010130     MOVE SPACES TO TRAILER-REC.
+010140     MOVE 'TOTAL INSURANCE INCREASE' TO TR-LABEL.
+010150     MOVE WS-TOTAL-INSU-INCR TO TR-AMOUNT.
+010160     WRITE TRAILER-REC AFTER ADVANCING 1 LINE.
+010170     MOVE SPACES TO TRAILER-REC.
+010180     MOVE 'TOTAL DUES + INSURANCE INCREASE' TO TR-LABEL.
+010190     COMPUTE TR-AMOUNT = WS-TOTAL-DUES-INCR + WS-TOTAL-INSU-INCR.
+010200     WRITE TRAILER-REC AFTER ADVANCING 1 LINE.
+010210 4400-EXIT.
+010220     EXIT.
+010230 
+010240*----------------------------------------------------------------
+010250*9000-TERMINATE-RUN CLOSES THE REMAINING OPEN FILES AND MARKS
+010260*THE CHECKPOINT FILE COMPLETE SO THE NEXT RUN STARTS FROM
+010270*RECORD ONE INSTEAD OF TREATING THIS RUN AS AN ABEND TO RESTART
+010280*FROM.
+010290*----------------------------------------------------------------
+010300 9000-TERMINATE-RUN.
+010310     CLOSE INPUTFILE
+010320         OUTPUTFILE
+010330         GLEXTRACTFILE
+010340         HISTORYFILE.
+010350     PERFORM 9100-MARK-CHECKPOINT-COMPLETE THRU 9100-EXIT.
+010360 9000-EXIT.
+010370     EXIT.
+010380 
+010390 9100-MARK-CHECKPOINT-COMPLETE.
+010400     OPEN OUTPUT CHECKPOINTFILE.
+010410     MOVE SPACES TO CHKPT-REC.
+010420     MOVE SPACES TO CHKPT-LAST-EMP-NB.
+010430     MOVE 'C' TO CHKPT-STATUS.
+010440     MOVE ZERO TO CHKPT-LAST-SEQ-NO.
+010450     MOVE ZERO TO CHKPT-EXCP-COUNT.
+010455     MOVE ZERO TO CHKPT-HIST-COUNT.
+010460     WRITE CHKPT-REC.
+010470     CLOSE CHECKPOINTFILE.
+010480 9100-EXIT.
+010490     EXIT.
+010500 
+010510 END PROGRAM Program1.
