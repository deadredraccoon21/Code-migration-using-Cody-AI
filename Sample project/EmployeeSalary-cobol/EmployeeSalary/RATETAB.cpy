@@ -0,0 +1,16 @@
+001000**----------------------------------------------------------------*
+001010**  RATETAB.CPY                                                   *
+001020**  RECORD LAYOUT FOR THE GRADE/CATEGORY RATE TABLE FILE.         *
+001030**  ONE ENTRY PER EMPLOYEE GRADE CODE (E-EXEMPT, H-HOURLY,        *
+001040**  U-UNION, N-NON-UNION), GIVING THE RAISE PERCENTAGE TO BE      *
+001050**  APPLIED TO ANNUAL SALARY, UNION DUES AND INSURANCE FOR        *
+001060**  EMPLOYEES IN THAT GRADE.  MAINTAINED BY PAYROLL, NOT CODE.    *
+001070**  WRITTEN  - 2026-08-08  RLW                                    *
+001080**----------------------------------------------------------------*
+001090 01  GRADE-RATE-REC.
+001100     05  GR-GRADE-CODE           PIC X(01).
+001110     05  GR-GRADE-DESC           PIC X(15).
+001120     05  GR-SALARY-PCT           PIC V999.
+001130     05  GR-DUES-PCT             PIC V999.
+001140     05  GR-INSUR-PCT            PIC V999.
+001150     05  FILLER                  PIC X(20).
