@@ -0,0 +1,13 @@
+001000**----------------------------------------------------------------*
+001010**  GLEXTRACT.CPY                                                 *
+001020**  RECORD LAYOUT FOR THE FINANCE GL EXTRACT FILE.  FIXED-WIDTH,  *
+001030**  UNEDITED, PICKED UP DIRECTLY BY THE GL UPLOAD.  SHARED BY     *
+001040**  Program1 (WHICH WRITES IT) AND Program2 (WHICH READS IT FOR  *
+001050**  THE RECONCILIATION REPORT) SO THE TWO NEVER DRIFT APART.      *
+001060**  WRITTEN  - 2026-08-08  RLW                                    *
+001070**----------------------------------------------------------------*
+001080 01  GL-EXTRACT-REC.
+001090     05  GL-EMP-NB               PIC X(05).
+001100     05  GL-NEW-SALARY           PIC 9(07).
+001110     05  GL-NEW-DUES             PIC 9(04)V99.
+001120     05  GL-NEW-INSU             PIC 9(04)V99.
